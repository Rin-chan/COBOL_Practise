@@ -0,0 +1,22 @@
+      ******************************************************************
+      * DATEPRC.cpy
+      * Shared PROCEDURE DIVISION paragraph that goes with DATEVAL.cpy.
+      * Range-checks DTV-RAW-MM/DTV-RAW-DD and builds DTV-FORMATTED-DATE
+      * as MM/DD/YY, or flags the date as invalid.
+      *
+      * 2026-08-08  RSG  original.
+      ******************************************************************
+       DTV-VALIDATE-DATE.
+           SET DTV-DATE-VALID TO TRUE
+           IF DTV-RAW-MM < 1 OR DTV-RAW-MM > 12
+               SET DTV-DATE-INVALID TO TRUE
+           END-IF
+           IF DTV-RAW-DD < 1 OR DTV-RAW-DD > 31
+               SET DTV-DATE-INVALID TO TRUE
+           END-IF
+           IF DTV-DATE-VALID
+               STRING DTV-RAW-MM "/" DTV-RAW-DD "/" DTV-RAW-YY
+                   DELIMITED BY SIZE INTO DTV-FORMATTED-DATE
+           ELSE
+               MOVE "INVALID " TO DTV-FORMATTED-DATE
+           END-IF.
