@@ -0,0 +1,19 @@
+      ******************************************************************
+      * DATEVAL.cpy
+      * Shared WORKING-STORAGE layout for validating and formatting a
+      * six-digit YYMMDD system date.  Copied into any program that
+      * ACCEPTs WS-DATE FROM DATE and wants it range-checked and put
+      * into a readable MM/DD/YY form instead of just displayed raw.
+      *
+      * 2026-08-08  RSG  original.
+      ******************************************************************
+       01  DTV-DATE-CONTROL.
+           05 DTV-RAW-DATE          PIC 9(06).
+           05 DTV-RAW-DATE-X REDEFINES DTV-RAW-DATE.
+               10 DTV-RAW-YY        PIC 9(02).
+               10 DTV-RAW-MM        PIC 9(02).
+               10 DTV-RAW-DD        PIC 9(02).
+           05 DTV-FORMATTED-DATE    PIC X(08).
+           05 DTV-VALID-SWITCH      PIC X(01) VALUE "Y".
+               88 DTV-DATE-VALID    VALUE "Y".
+               88 DTV-DATE-INVALID  VALUE "N".
