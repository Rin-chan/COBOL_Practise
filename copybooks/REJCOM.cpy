@@ -0,0 +1,16 @@
+      ******************************************************************
+      * REJCOM.cpy
+      * Shared suspense-record layout for the calculation utilities
+      * (addTwoNum, findSqrt, checkOddEven, quadraticEquation and any
+      * similar single-value utility).  Each program keeps its own
+      * reject/suspense file under its own file name, but they all use
+      * this same record layout so one review job can read any of them.
+      *
+      * 2026-08-08  gag  original.
+      ******************************************************************
+       01  REJ-SUSPENSE-RECORD.
+           05 REJ-SOURCE-PROGRAM    PIC X(10).
+           05 REJ-INPUT-1           PIC S9(07)V9(04).
+           05 REJ-INPUT-2           PIC S9(07)V9(04).
+           05 REJ-REASON-CODE       PIC X(04).
+           05 REJ-REASON-TEXT       PIC X(30).
