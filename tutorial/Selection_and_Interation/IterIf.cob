@@ -1,35 +1,119 @@
 001000 identification division.
 002000     program-id. IterIf.
+002100     author. GENERAL-ACCOUNTING.
+002200     date-written. 2024-01-25.
+002300     date-compiled.
+002400*
+002500*****************************************************************
+002600* modification history
+002700*-----------------------------------------------------------------
+002800* date        init description
+002900*-----------------------------------------------------------------
+003000* 2024-01-25   mfc  original single add/sub cycle, no real loop.
+003001* 2026-08-08   mfc  added MUL-PARA and DIV-PARA (with a divide-
+003002*                   by-zero check on WS-NUM2 before dividing),
+003003*                   and widened WS-RESULT to signed decimal so
+003004*                   subtraction and division come out right.
+003005* 2026-08-08   mfc  LOOP-PARA now actually loops -- the operator
+003006*                   can run any number of calculations in one
+003007*                   session and ends it by entering "end".
+003008* 2026-08-08   mfc  every operation is now written to a
+003009*                   transaction log file as it's computed.
+003010*****************************************************************
+
+003020 environment division.
+003030     input-output section.
+003040     file-control.
+003050         select ITER-LOG-FILE assign to "ITERLOG"
+003060             organization is sequential
+003070             file status is WS-LOG-STATUS.
+
+003080 data division.
+003090     file section.
+003091     fd  ITER-LOG-FILE.
+003092     01  ITER-LOG-RECORD.
+003093         05 LG-OP              PIC X(03).
+003094         05 LG-NUM1            PIC S9(05)V9(02).
+003095         05 LG-NUM2            PIC S9(05)V9(02).
+003096         05 LG-RESULT          PIC S9(05)V9(02).
 
-003000 data division.
 003100     working-storage section.
-003110     01 WS-NUM1 PIC 9(3).
-003120     01 WS-NUM2 PIC 9(3).
-003130     01 WS-RESULT PIC 9(5).
+003110     01 WS-NUM1 PIC S9(05)V9(02).
+003120     01 WS-NUM2 PIC S9(05)V9(02).
+003130     01 WS-RESULT PIC S9(05)V9(02).
 003140     01 WS-OP PIC X(3).
 003150     01 WS-ADD PIC X(3) value "add".
 003160     01 WS-SUB PIC X(3) value "sub".
+003165     01 WS-MUL PIC X(3) value "mul".
+003170     01 WS-DIV PIC X(3) value "div".
+003175     01 WS-SENTINEL PIC X(3) value "end".
+003180     01 WS-LOG-STATUS PIC X(02).
+003185         88 LOG-OK VALUE "00".
 
 004000 procedure division.
+004010     PRG-BEGIN.
+004020     open extend ITER-LOG-FILE
+004030     if not LOG-OK
+004040         open output ITER-LOG-FILE
+004050     end-if
+004060     perform LOOP-PARA until WS-OP = WS-SENTINEL
+004070     close ITER-LOG-FILE
+004080     stop run.
+
 004100     LOOP-PARA.
-004200     display "Do you want to add or subtract? (add/sub)"
+004200     display "add, sub, mul, div, or end?"
 004205     accept WS-OP.
-004210     display "Enter first number:"
-004211     accept WS-NUM1
-004212     display "Enter second number:"
-004213     accept WS-NUM2
-004220     if WS-OP = WS-ADD
-004225         perform ADD-PARA
-004230     else
-004231         if WS-OP = WS-SUB
-004232             perform SUB-PARA
-004240     end-if.
-004300     stop run.
+004206     if WS-OP not = WS-SENTINEL
+004210         display "Enter first number:"
+004211         accept WS-NUM1
+004212         display "Enter second number:"
+004213         accept WS-NUM2
+004220         if WS-OP = WS-ADD
+004225             perform ADD-PARA
+004230         else
+004231             if WS-OP = WS-SUB
+004232                 perform SUB-PARA
+004233             else
+004234                 if WS-OP = WS-MUL
+004235                     perform MUL-PARA
+004236                 else
+004237                     if WS-OP = WS-DIV
+004238                         perform DIV-PARA
+004239                     else
+004240                         display "Invalid operation"
+004241                     end-if
+004242                 end-if
+004243             end-if
+004244         end-if
+004245     end-if.
 
 004500     ADD-PARA.
 004600     add WS-NUM1 to WS-NUM2 giving WS-RESULT.
 004650     display "Result: " WS-RESULT.
+004660     perform WRITE-LOG-RECORD.
 
 004700     SUB-PARA.
 004800     subtract WS-NUM1 from WS-NUM2 giving WS-RESULT.
 004850     display "Result: " WS-RESULT.
+004860     perform WRITE-LOG-RECORD.
+
+004900     MUL-PARA.
+004910     multiply WS-NUM1 by WS-NUM2 giving WS-RESULT.
+004920     display "Result: " WS-RESULT.
+004930     perform WRITE-LOG-RECORD.
+
+005000     DIV-PARA.
+005010     if WS-NUM2 = 0
+005020         display "*** DIVIDE BY ZERO - operation skipped ***"
+005030     else
+005040         divide WS-NUM1 by WS-NUM2 giving WS-RESULT
+005050         display "Result: " WS-RESULT
+005060         perform WRITE-LOG-RECORD
+005070     end-if.
+
+005100     WRITE-LOG-RECORD.
+005110     move WS-OP to LG-OP
+005120     move WS-NUM1 to LG-NUM1
+005130     move WS-NUM2 to LG-NUM2
+005140     move WS-RESULT to LG-RESULT
+005150     write ITER-LOG-RECORD.
