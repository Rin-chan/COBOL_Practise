@@ -1,16 +1,194 @@
-000100 identification division.
-000200 program-id. Accept.
-
-000300 data division.
-000310     working-storage section.
-000311     01 WS-STUDENT PIC A(25).
-000312     01 WS-DATE PIC X(10).
-
-000400 procedure division.
-000410 display "Enter Student Name:"
-000420 accept WS-STUDENT.
-000430 accept WS-DATE from Date.
-000440 display "Student Name: " WS-STUDENT.
-000450 display "Date: " WS-DATE.
-
-000500 stop run.
\ No newline at end of file
+000010 identification division.
+000020 program-id. Accept.
+000030 author. REGISTRAR-SYSTEMS-GROUP.
+000040 date-written. 2024-01-15.
+000050 date-compiled.
+000060*
+000070*****************************************************************
+000080* modification history
+000090*-----------------------------------------------------------------
+000100* date        init description
+000110*-----------------------------------------------------------------
+000120* 2024-01-15   mfc  original ACCEPT/DISPLAY of student and date.
+000130* 2026-08-08   mfc  sign-ins are now appended to a daily
+000140*                   attendance log with a sequential control
+000150*                   number instead of being displayed and lost.
+000160* 2026-08-08   mfc  added a same-day duplicate check before
+000170*                   logging a sign-in, and a daily report mode
+000180*                   that lists everyone who signed in that day
+000190*                   sorted alphabetically by student name.
+000200* 2026-08-08   mfc  the system date is now range-checked and
+000210*                   shown in MM/DD/YY form alongside the raw
+000220*                   value, using the shared DATEVAL/DATEPRC
+000230*                   date-validation copybooks.
+000240*****************************************************************
+
+000250 environment division.
+000260 input-output section.
+000270 file-control.
+000280     select ATTENDANCE-LOG assign to "ATTNLOG"
+000290         organization is sequential
+000300         file status is WS-TRAN-STATUS.
+000310     select ATTENDANCE-CONTROL assign to "ATTNCTL"
+000320         organization is sequential
+000330         file status is WS-CONTROL-STATUS.
+000340     select SORT-WORK-FILE assign to "ATTNSWK".
+000350     select SORTED-ATTENDANCE-FILE assign to "ATTNSRT"
+000360         organization is sequential
+000370         file status is WS-SORT-STATUS.
+
+000380 data division.
+000390 file section.
+000400 fd  ATTENDANCE-LOG.
+000410 01  ATTENDANCE-RECORD.
+000420     05 AL-CONTROL-NUMBER      PIC 9(05).
+000430     05 AL-STUDENT             PIC A(25).
+000440     05 AL-DATE                PIC X(10).
+
+000450 fd  ATTENDANCE-CONTROL.
+000460 01  ATTENDANCE-CONTROL-RECORD.
+000470     05 AC-NEXT-NUMBER         PIC 9(05).
+
+000480 sd  SORT-WORK-FILE.
+000490 01  SORT-WORK-RECORD.
+000500     05 SW-CONTROL-NUMBER      PIC 9(05).
+000510     05 SW-STUDENT             PIC A(25).
+000520     05 SW-DATE                PIC X(10).
+
+000530 fd  SORTED-ATTENDANCE-FILE.
+000540 01  SORTED-ATTENDANCE-RECORD.
+000550     05 SR-CONTROL-NUMBER      PIC 9(05).
+000560     05 SR-STUDENT             PIC A(25).
+000570     05 SR-DATE                PIC X(10).
+
+000580     working-storage section.
+000590     01 WS-STUDENT PIC A(25).
+000600     01 WS-DATE PIC X(10).
+000610     01 WS-TODAY-DATE PIC X(10).
+000620     copy DATEVAL.
+000630*
+
+000640     01 WS-RUN-MODE            PIC X(01).
+000650         88 SIGNIN-MODE        VALUE "S" "s".
+000660         88 REPORT-MODE        VALUE "R" "r".
+000670     01 WS-TRAN-STATUS         PIC X(02).
+000680         88 TRAN-OK            VALUE "00".
+000690     01 WS-TRAN-EOF-SWITCH     PIC X(01) VALUE "N".
+000700         88 TRAN-EOF           VALUE "Y".
+000710     01 WS-CONTROL-STATUS      PIC X(02).
+000720         88 CONTROL-OK         VALUE "00".
+000730     01 WS-SORT-STATUS         PIC X(02).
+000740         88 SORT-OK            VALUE "00".
+000750     01 WS-NEXT-NUMBER         PIC 9(05) VALUE ZEROES.
+000760     01 WS-DUP-SWITCH          PIC X(01) VALUE "N".
+000770         88 DUPLICATE-FOUND    VALUE "Y".
+000780         88 NO-DUPLICATE-FOUND VALUE "N".
+
+000790 procedure division.
+000800 PRG-BEGIN.
+000810     display "Enter mode - S (sign in) or R (daily report):"
+000820     accept WS-RUN-MODE
+000830     if REPORT-MODE
+000840         perform DAILY-ROSTER-REPORT
+000850     else
+000860         perform SIGN-IN-STUDENT
+000870     end-if
+000880     stop run.
+
+000890 SIGN-IN-STUDENT.
+000900     display "Enter Student Name:"
+000910     accept WS-STUDENT
+000920     accept WS-DATE from Date
+000930     move WS-DATE (1:6) to DTV-RAW-DATE
+000940     perform DTV-VALIDATE-DATE
+000950     if DTV-DATE-INVALID
+000960         display "*** WARNING: system date appears invalid ***"
+000970     end-if
+000980     perform CHECK-DUPLICATE-SIGNIN
+000990     if DUPLICATE-FOUND
+001000         display "*** " WS-STUDENT
+001010             " has already signed in today ***"
+001020     else
+001030         display "Student Name: " WS-STUDENT
+001040         display "Date: " WS-DATE " (" DTV-FORMATTED-DATE ")"
+001050         perform WRITE-ATTENDANCE-RECORD
+001060     end-if.
+
+001070 CHECK-DUPLICATE-SIGNIN.
+001080     set NO-DUPLICATE-FOUND to true
+001090     move "N" to WS-TRAN-EOF-SWITCH
+001100     open input ATTENDANCE-LOG
+001110     if TRAN-OK
+001120         perform READ-ATTENDANCE-RECORD
+001130         perform TEST-DUPLICATE-RECORD
+001140             until TRAN-EOF or DUPLICATE-FOUND
+001150         close ATTENDANCE-LOG
+001160     end-if.
+
+001170 READ-ATTENDANCE-RECORD.
+001180     read ATTENDANCE-LOG
+001190         at end set TRAN-EOF to true
+001200     end-read.
+
+001210 TEST-DUPLICATE-RECORD.
+001220     if AL-STUDENT = WS-STUDENT and AL-DATE = WS-DATE
+001230         set DUPLICATE-FOUND to true
+001240     else
+001250         perform READ-ATTENDANCE-RECORD
+001260     end-if.
+
+001270 WRITE-ATTENDANCE-RECORD.
+001280     perform GET-NEXT-CONTROL-NUMBER
+001290     move WS-NEXT-NUMBER to AL-CONTROL-NUMBER
+001300     move WS-STUDENT to AL-STUDENT
+001310     move WS-DATE to AL-DATE
+001320     open extend ATTENDANCE-LOG
+001330     if not TRAN-OK
+001340         open output ATTENDANCE-LOG
+001350     end-if
+001360     write ATTENDANCE-RECORD
+001370     close ATTENDANCE-LOG.
+
+001380 GET-NEXT-CONTROL-NUMBER.
+001390     open i-o ATTENDANCE-CONTROL
+001400     if not CONTROL-OK
+001410         open output ATTENDANCE-CONTROL
+001420         move zeroes to AC-NEXT-NUMBER
+001430         write ATTENDANCE-CONTROL-RECORD
+001440         close ATTENDANCE-CONTROL
+001450         open i-o ATTENDANCE-CONTROL
+001460     end-if
+001470     read ATTENDANCE-CONTROL
+001480     add 1 to AC-NEXT-NUMBER
+001490     move AC-NEXT-NUMBER to WS-NEXT-NUMBER
+001500     rewrite ATTENDANCE-CONTROL-RECORD
+001510     close ATTENDANCE-CONTROL.
+
+001520 DAILY-ROSTER-REPORT.
+001530     accept WS-TODAY-DATE from Date
+001540     move "N" to WS-TRAN-EOF-SWITCH
+001550     sort SORT-WORK-FILE on ascending key SW-STUDENT
+001560         using ATTENDANCE-LOG
+001570         giving SORTED-ATTENDANCE-FILE
+001580     open input SORTED-ATTENDANCE-FILE
+001590     perform READ-SORTED-RECORD
+001600     perform PRINT-ROSTER-LINE until TRAN-EOF
+001610     close SORTED-ATTENDANCE-FILE.
+
+001620 READ-SORTED-RECORD.
+001630     read SORTED-ATTENDANCE-FILE
+001640         at end set TRAN-EOF to true
+001650     end-read.
+
+001660 PRINT-ROSTER-LINE.
+001670     if SR-DATE = WS-TODAY-DATE
+001680         display SR-CONTROL-NUMBER "  " SR-STUDENT "  " SR-DATE
+001690     end-if
+001700     perform READ-SORTED-RECORD.
+
+001710*****************************************************************
+001720* DTV-VALIDATE-DATE (from the shared DATEPRC copybook)
+001730* Range-checks the system date and builds a readable MM/DD/YY
+001740* form of it.
+001750*****************************************************************
+001760 copy DATEPRC.
