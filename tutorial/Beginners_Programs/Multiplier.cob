@@ -1,18 +1,112 @@
 000100 identification division.
 000200 program-id. Multiplier.
+000210 author. GENERAL-ACCOUNTING.
+000220 date-written. 2024-01-20.
+000230 date-compiled.
+000240*
+000250*****************************************************************
+000260* modification history
+000270*-----------------------------------------------------------------
+000280* date        init description
+000290*-----------------------------------------------------------------
+000300* 2024-01-20   mfc  original single-pair multiplication.
+000310* 2026-08-08   mfc  widened WS-NUM1/WS-NUM2/WS-RESULT so larger
+000320*                   values and products aren't clipped, and added
+000330*                   a table mode that prints a number's full
+000340*                   multiplication table from 1 through 12.
+000350* 2026-08-08   mfc  added a batch mode that reads pairs from a
+000360*                   transaction file, multiplies each pair, and
+000370*                   prints a report with a running product
+000380*                   accumulator and a grand total line.
+000384* 2026-08-08   mfc  ends with GOBACK instead of STOP RUN so this
+000386*                   program can now also be CALLed from the
+000388*                   calcMenu driver and hand control back to it.
+000390*****************************************************************
 
-000300 data division.
-000310     working-storage section.
-000311     01 WS-NUM1 PIC 9(1).
-000312     01 WS-NUM2 PIC 9(1).
-000313     01 WS-RESULT PIC 9(2).
-
-000400 procedure division.
-000410 display "Enter first number:".
-000415 accept WS-NUM1.
-000420 display "Enter second number:".
-000425 accept WS-NUM2.
-000430 multiply WS-NUM1 by WS-NUM2 giving WS-RESULT.
-000440 display "Result: " WS-RESULT.
-
-000500 stop run.
+000400 environment division.
+000410 input-output section.
+000420 file-control.
+000430     select MULT-TRANSACTION-FILE assign to "MULTRAN"
+000440         organization is sequential
+000450         file status is WS-TRAN-STATUS.
+
+000500 data division.
+000510 file section.
+000520 fd  MULT-TRANSACTION-FILE.
+000530 01  MULT-TRAN-RECORD.
+000540     05 MT-NUM1               PIC 9(03).
+000550     05 MT-NUM2               PIC 9(03).
+
+000600     working-storage section.
+000610     01 WS-NUM1 PIC 9(3).
+000620     01 WS-NUM2 PIC 9(3).
+000630     01 WS-RESULT PIC 9(6).
+000640*
+000650     01 WS-RUN-MODE            PIC X(01).
+000660         88 SINGLE-MODE        VALUE "S" "s".
+000670         88 TABLE-MODE         VALUE "T" "t".
+000680         88 BATCH-MODE         VALUE "B" "b".
+000690     01 WS-MULTIPLIER          PIC 9(02).
+000700     01 WS-TRAN-STATUS         PIC X(02).
+000710         88 TRAN-OK            VALUE "00".
+000720     01 WS-TRAN-EOF-SWITCH     PIC X(01) VALUE "N".
+000730         88 TRAN-EOF           VALUE "Y".
+000740     01 WS-PAIR-COUNT          PIC 9(05) VALUE ZEROES.
+000750     01 WS-GRAND-TOTAL         PIC 9(08) VALUE ZEROES.
+
+000800 procedure division.
+000810 PRG-BEGIN.
+000820     display "Enter mode - S (single) T (table) or B (batch):"
+000830     accept WS-RUN-MODE
+000840     if BATCH-MODE
+000850         perform BATCH-MULTIPLY-JOB
+000860     else
+000870         if TABLE-MODE
+000880             display "Enter a number:"
+000890             accept WS-NUM1
+000900             perform PRINT-MULTIPLICATION-TABLE
+000910         else
+000920             display "Enter first number:"
+000930             accept WS-NUM1
+000940             display "Enter second number:"
+000950             accept WS-NUM2
+000960             multiply WS-NUM1 by WS-NUM2 giving WS-RESULT
+000970             display "Result: " WS-RESULT
+000980         end-if
+000990     end-if
+001000     goback.
+
+001100 PRINT-MULTIPLICATION-TABLE.
+001110     perform PRINT-TABLE-LINE
+001120         varying WS-MULTIPLIER from 1 by 1
+001130         until WS-MULTIPLIER > 12.
+
+001200 PRINT-TABLE-LINE.
+001210     multiply WS-NUM1 by WS-MULTIPLIER giving WS-RESULT
+001220     display WS-NUM1 " x " WS-MULTIPLIER " = " WS-RESULT.
+
+001300 BATCH-MULTIPLY-JOB.
+001305     move "N" to WS-TRAN-EOF-SWITCH
+001310     move zeroes to WS-PAIR-COUNT
+001320     move zeroes to WS-GRAND-TOTAL
+001330     open input MULT-TRANSACTION-FILE
+001340     perform READ-MULT-TRANSACTION
+001350     perform PROCESS-MULT-TRANSACTION until TRAN-EOF
+001360     display "-----------------------------------"
+001370     display "Pairs processed : " WS-PAIR-COUNT
+001380     display "Grand total     : " WS-GRAND-TOTAL
+001390     close MULT-TRANSACTION-FILE.
+
+001400 READ-MULT-TRANSACTION.
+001410     read MULT-TRANSACTION-FILE
+001420         at end set TRAN-EOF to true
+001430     end-read.
+
+001500 PROCESS-MULT-TRANSACTION.
+001510     move MT-NUM1 to WS-NUM1
+001520     move MT-NUM2 to WS-NUM2
+001530     multiply WS-NUM1 by WS-NUM2 giving WS-RESULT
+001540     add 1 to WS-PAIR-COUNT
+001550     add WS-RESULT to WS-GRAND-TOTAL
+001560     display WS-NUM1 " x " WS-NUM2 " = " WS-RESULT
+001570     perform READ-MULT-TRANSACTION.
