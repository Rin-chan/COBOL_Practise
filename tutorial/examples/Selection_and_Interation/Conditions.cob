@@ -1,25 +1,266 @@
 001000 identification division.
 002000 program-id. Conditions.
+002010 author. GENERAL-ACCOUNTING.
+002020 date-written. 2024-01-30.
+002030 date-compiled.
+002040*
+002050*****************************************************************
+002060* modification history
+002070*-----------------------------------------------------------------
+002080* date        init description
+002090*-----------------------------------------------------------------
+002100* 2024-01-30   mfc  original single lowercase-only classification.
+002110* 2026-08-08   mfc  Vowel/Consonant/ValidCharacter now also cover
+002120*                   uppercase letters, so an uppercase input no
+002130*                   longer falls through to "problems found".
+002140* 2026-08-08   mfc  added a Punctuation classification so common
+002150*                   punctuation marks are identified by name
+002160*                   instead of being reported as "problems found".
+002170* 2026-08-08   mfc  added a batch mode that reads a whole text
+002180*                   file character by character and produces a
+002190*                   frequency report of vowels, consonants,
+002200*                   digits, punctuation and other characters.
+002210* 2026-08-08   mfc  A000-Begin now loops and keeps running
+002220*                   vowel/consonant/digit/punctuation counters
+002230*                   across the session, with an end-of-job
+002240*                   summary displayed when the operator stops.
+002241* 2026-08-08   mfc  characters that fall through the built-in
+002242*                   Vowel/Consonant/Digit/Punctuation ranges are
+002243*                   now looked up in a CHARSET maintenance table
+002244*                   loaded at start of run, so an operator can add
+002245*                   a character the shop needs classified without
+002246*                   a recompile.  If CHARSET is not present the
+002247*                   table is simply empty and behavior is unchanged
+002248*                   from before this change.
+002249* 2026-08-09   mfc  batch mode now runs a counts-only classify
+002250*                   paragraph so a whole-file run builds the
+002251*                   totals without a DISPLAY line per character.
+002252*****************************************************************
 
-003000 data division.
-003100 working-storage section.
+002300 environment division.
+002310     input-output section.
+002320     file-control.
+002330         select TEXT-FILE assign to "CONDTXT"
+002340             organization is sequential
+002350             file status is WS-TRAN-STATUS.
+002360         select CHARSET-FILE assign to "CHARSET"
+002370             organization is sequential
+002380             file status is WS-CHARSET-STATUS.
+
+002400 data division.
+002410     file section.
+002420     fd  TEXT-FILE.
+002430     01  TEXT-LINE-RECORD.
+002440         05 TX-LINE            PIC X(80).
+
+002450     fd  CHARSET-FILE.
+002460     01  CHARSET-RECORD.
+002470         05 CS-CHARACTER        PIC X(01).
+002480         05 CS-CLASS            PIC X(01).
+
+003000 working-storage section.
 003110 01 Char PIC X.
-003111     88 Vowel value "a", "e", "i", "o", "u".
-003112     88 Consonant value "b", "c", "d", "f", "g", "h"
-003113                         "j" thru "n", "p" thru "t", "v" thru "z".
-003114     88 Digit value "0" thru "9".
-003115     88 ValidCharacter value "a" thru "z", "0" thru "9".
+003111     88 Vowel value "a", "e", "i", "o", "u",
+003112                    "A", "E", "I", "O", "U".
+003113     88 Consonant value "b", "c", "d", "f", "g", "h"
+003114                         "j" thru "n", "p" thru "t", "v" thru "z"
+003115                         "B", "C", "D", "F", "G", "H"
+003116                         "J" thru "N", "P" thru "T", "V" thru "Z".
+003117     88 Digit value "0" thru "9".
+003118     88 Punctuation value ".", ",", "!", "?", ";", ":",
+003119                          "'", '"', "-", "(", ")".
+003120     88 ValidCharacter value "a" thru "z", "A" thru "Z",
+003121                             "0" thru "9".
+003122*
+003123 01 WS-RUN-MODE               PIC X(01).
+003124     88 SINGLE-MODE           VALUE "S" "s".
+003125     88 BATCH-MODE            VALUE "B" "b".
+003126 01 WS-SENTINEL               PIC X(01) VALUE "~".
+003127 01 WS-CHAR-IDX               PIC 9(02).
+003128 01 WS-TRAN-STATUS            PIC X(02).
+003129     88 TRAN-OK               VALUE "00".
+003130 01 WS-TRAN-EOF-SWITCH        PIC X(01) VALUE "N".
+003131     88 TRAN-EOF              VALUE "Y".
+003132*
+003133 01 WS-VOWEL-COUNT            PIC 9(07) VALUE ZEROES.
+003134 01 WS-CONSONANT-COUNT        PIC 9(07) VALUE ZEROES.
+003135 01 WS-DIGIT-COUNT            PIC 9(07) VALUE ZEROES.
+003136 01 WS-PUNCTUATION-COUNT      PIC 9(07) VALUE ZEROES.
+003137 01 WS-OTHER-COUNT            PIC 9(07) VALUE ZEROES.
+003138*
+003139 01 WS-CHARSET-STATUS         PIC X(02).
+003140     88 CHARSET-OK            VALUE "00".
+003141 01 WS-CHARSET-EOF-SWITCH     PIC X(01) VALUE "N".
+003142     88 CHARSET-EOF           VALUE "Y".
+003143 01 WS-CHARSET-MAX            PIC 9(03) VALUE 50.
+003144 01 WS-CHARSET-COUNT          PIC 9(03) VALUE ZEROES.
+003145 01 WS-CHARSET-TABLE.
+003146     05 WS-CHARSET-ENTRY      OCCURS 50 TIMES
+003147                              INDEXED BY WS-CHARSET-IDX.
+003148         10 WS-CS-CHAR        PIC X(01).
+003149         10 WS-CS-TYPE        PIC X(01).
+003150 01 WS-TABLE-FOUND-SWITCH     PIC X(01) VALUE "N".
+003151     88 FOUND-IN-TABLE        VALUE "Y".
+003152     88 NOT-FOUND-IN-TABLE    VALUE "N".
+003153 01 WS-TABLE-CLASS            PIC X(01).
 
 004000 procedure division.
-004100 A000-Begin.
-004110 display "Enter lower case character or digit.".
-004120 accept Char.
-004130 perform
-004131 evaluate true
-004132     when Vowel display "The letter " Char " is a vowel."
-004133     when Consonant display "The letter " Char " is a consanant."
-004134     when Digit display Char " is a digit."
-004135     when Other display "problems found"
-004140 end-evaluate
-004150 end-perform
-004160 stop run.
\ No newline at end of file
+004010 A000-Begin.
+004020     perform A050-Load-Charset-Table
+004030     display "Enter mode - S (single) or B (batch):"
+004040     accept WS-RUN-MODE
+004050     if BATCH-MODE
+004060         perform A300-Batch-Frequency-Job
+004070     else
+004080         perform A100-Single-Classify-Loop
+004090             until Char = WS-SENTINEL
+004100         perform A900-Display-Summary
+004110     end-if
+004120     stop run.
+
+004130 A050-Load-Charset-Table.
+004140     move zeroes to WS-CHARSET-COUNT
+004150     set WS-CHARSET-IDX to 1
+004160     open input CHARSET-FILE
+004170     if CHARSET-OK
+004180         perform A060-Read-Charset-Record
+004190         perform A070-Add-Charset-Entry
+004200             until CHARSET-EOF
+004210         close CHARSET-FILE
+004220     end-if.
+
+004230 A060-Read-Charset-Record.
+004240     read CHARSET-FILE
+004250         at end set CHARSET-EOF to true
+004260     end-read.
+
+004270 A070-Add-Charset-Entry.
+004280     if WS-CHARSET-COUNT < WS-CHARSET-MAX
+004290         add 1 to WS-CHARSET-COUNT
+004300         set WS-CHARSET-IDX to WS-CHARSET-COUNT
+004310         move CS-CHARACTER to WS-CS-CHAR (WS-CHARSET-IDX)
+004320         move CS-CLASS to WS-CS-TYPE (WS-CHARSET-IDX)
+004330     end-if
+004340     perform A060-Read-Charset-Record.
+
+004350 A100-Single-Classify-Loop.
+004360     display "Enter lower or upper case character, digit, or "
+004370         "punctuation (~ to stop)."
+004380     accept Char
+004390     if Char not = WS-SENTINEL
+004400         perform A200-Classify-Char
+004410     end-if.
+
+004420 A200-Classify-Char.
+004430     evaluate true
+004440         when Vowel
+004450             add 1 to WS-VOWEL-COUNT
+004460             display "The letter " Char " is a vowel."
+004470         when Consonant
+004480             add 1 to WS-CONSONANT-COUNT
+004490             display "The letter " Char " is a consonant."
+004500         when Digit
+004510             add 1 to WS-DIGIT-COUNT
+004520             display Char " is a digit."
+004530         when Punctuation
+004540             add 1 to WS-PUNCTUATION-COUNT
+004550             display Char " is punctuation."
+004560         when other
+004570             perform A250-Lookup-Charset-Table
+004580             perform A260-Post-Charset-Lookup
+004590     end-evaluate.
+
+004600 A250-Lookup-Charset-Table.
+004610     set NOT-FOUND-IN-TABLE to true
+004620     move space to WS-TABLE-CLASS
+004630     set WS-CHARSET-IDX to 1
+004640     perform A255-Search-Charset-Entry
+004650         varying WS-CHARSET-IDX from 1 by 1
+004660         until WS-CHARSET-IDX > WS-CHARSET-COUNT
+004670             or FOUND-IN-TABLE.
+
+004680 A255-Search-Charset-Entry.
+004690     if WS-CS-CHAR (WS-CHARSET-IDX) = Char
+004700         set FOUND-IN-TABLE to true
+004710         move WS-CS-TYPE (WS-CHARSET-IDX) to WS-TABLE-CLASS
+004720     end-if.
+
+004730 A260-Post-Charset-Lookup.
+004740     evaluate true
+004750         when FOUND-IN-TABLE and WS-TABLE-CLASS = "V"
+004760             add 1 to WS-VOWEL-COUNT
+004770             display "The letter " Char " is a vowel."
+004780         when FOUND-IN-TABLE and WS-TABLE-CLASS = "C"
+004790             add 1 to WS-CONSONANT-COUNT
+004800             display "The letter " Char " is a consonant."
+004810         when FOUND-IN-TABLE and WS-TABLE-CLASS = "D"
+004820             add 1 to WS-DIGIT-COUNT
+004830             display Char " is a digit."
+004840         when FOUND-IN-TABLE and WS-TABLE-CLASS = "P"
+004850             add 1 to WS-PUNCTUATION-COUNT
+004860             display Char " is punctuation."
+004870         when other
+004880             add 1 to WS-OTHER-COUNT
+004890             display "problems found"
+004900     end-evaluate.
+
+004910 A270-Classify-Char-Counts-Only.
+004920     evaluate true
+004930         when Vowel
+004940             add 1 to WS-VOWEL-COUNT
+004950         when Consonant
+004960             add 1 to WS-CONSONANT-COUNT
+004970         when Digit
+004980             add 1 to WS-DIGIT-COUNT
+004990         when Punctuation
+005000             add 1 to WS-PUNCTUATION-COUNT
+005010         when other
+005020             perform A250-Lookup-Charset-Table
+005030             perform A280-Post-Charset-Lookup-Counts-Only
+005040     end-evaluate.
+
+005050 A280-Post-Charset-Lookup-Counts-Only.
+005060     evaluate true
+005070         when FOUND-IN-TABLE and WS-TABLE-CLASS = "V"
+005080             add 1 to WS-VOWEL-COUNT
+005090         when FOUND-IN-TABLE and WS-TABLE-CLASS = "C"
+005100             add 1 to WS-CONSONANT-COUNT
+005110         when FOUND-IN-TABLE and WS-TABLE-CLASS = "D"
+005120             add 1 to WS-DIGIT-COUNT
+005130         when FOUND-IN-TABLE and WS-TABLE-CLASS = "P"
+005140             add 1 to WS-PUNCTUATION-COUNT
+005150         when other
+005160             add 1 to WS-OTHER-COUNT
+005170     end-evaluate.
+
+005180 A300-Batch-Frequency-Job.
+005190     open input TEXT-FILE
+005200     perform A310-Read-Text-Line
+005210     perform A320-Process-Text-Line until TRAN-EOF
+005220     perform A900-Display-Summary
+005230     close TEXT-FILE.
+
+005240 A310-Read-Text-Line.
+005250     read TEXT-FILE
+005260         at end set TRAN-EOF to true
+005270     end-read.
+
+005280 A320-Process-Text-Line.
+005290     perform A330-Classify-Line-Char
+005300         varying WS-CHAR-IDX from 1 by 1
+005310         until WS-CHAR-IDX > 80
+005320     perform A310-Read-Text-Line.
+
+005330 A330-Classify-Line-Char.
+005340     move TX-LINE (WS-CHAR-IDX:1) to Char
+005350     if Char not = space
+005360         perform A270-Classify-Char-Counts-Only
+005370     end-if.
+
+005380 A900-Display-Summary.
+005390     display "-----------------------------------"
+005400     display "Vowels      : " WS-VOWEL-COUNT
+005410     display "Consonants  : " WS-CONSONANT-COUNT
+005420     display "Digits      : " WS-DIGIT-COUNT
+005430     display "Punctuation : " WS-PUNCTUATION-COUNT
+005440     display "Other       : " WS-OTHER-COUNT.
