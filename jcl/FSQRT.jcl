@@ -0,0 +1,19 @@
+//FSQRT    JOB (ACCTG),'DAILY SQRT RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* FSQRT -- unattended batch run of the square-root job (findSqrt)
+//*          against the day's numbers file.  Negative inputs are
+//*          posted to SQRTREJ instead of stopping the run.
+//*
+//* history:  2026-08-08  gag  original.
+//*****************************************************************
+//STEP010  EXEC PGM=findSqrt
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SQRTTRAN DD DSN=PROD.CALC.SQRTTRAN,DISP=SHR
+//SQRTCKPT DD DSN=PROD.CALC.SQRTCKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SQRTREJ  DD DSN=PROD.CALC.SQRTREJ,DISP=MOD
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
