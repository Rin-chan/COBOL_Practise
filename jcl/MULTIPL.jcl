@@ -0,0 +1,16 @@
+//MULTIPL  JOB (ACCTG),'DAILY MULT RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* MULTIPL -- unattended batch run of the multiplication job
+//*            (Multiplier) against the day's transaction file,
+//*            with the running product accumulator.
+//*
+//* history:  2026-08-08  gag  original.
+//*****************************************************************
+//STEP010  EXEC PGM=Multiplier
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MULTRAN  DD DSN=PROD.CALC.MULTRAN,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
