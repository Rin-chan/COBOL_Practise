@@ -0,0 +1,21 @@
+//REGRUN   JOB (REGSTR),'DAILY REGISTRATION RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* REGRUN -- unattended batch registration run (acceptValues)
+//*           against the day's registration-transaction file,
+//*           posting to the student master, reject suspense file
+//*           and audit trail.
+//*
+//* history:  2026-08-08  RSG  original.
+//*****************************************************************
+//STEP010  EXEC PGM=acceptValues
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUMAST  DD DSN=PROD.REGSTR.STUMAST,DISP=SHR
+//REGCTL   DD DSN=PROD.REGSTR.REGCTL,DISP=SHR
+//REGREJ   DD DSN=PROD.REGSTR.REGREJ,DISP=MOD
+//REGTRAN  DD DSN=PROD.REGSTR.REGTRAN,DISP=SHR
+//REGAUDT  DD DSN=PROD.REGSTR.REGAUDT,DISP=MOD
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
