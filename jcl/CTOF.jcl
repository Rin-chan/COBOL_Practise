@@ -0,0 +1,17 @@
+//CTOF     JOB (ACCTG),'DAILY TEMP RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* CTOF -- unattended batch run of the temperature-conversion
+//*         report (cTof) against the day's readings file.
+//*
+//* history:  2026-08-08  gag  original.
+//*****************************************************************
+//STEP010  EXEC PGM=cTof
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTOFTRAN DD DSN=PROD.CALC.CTOFTRAN,DISP=SHR
+//CTOFYTD  DD DSN=PROD.CALC.CTOFYTD,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
