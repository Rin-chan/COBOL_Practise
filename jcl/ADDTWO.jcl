@@ -0,0 +1,22 @@
+//ADDTWO   JOB (ACCTG),'DAILY CALC RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* ADDTWO -- unattended batch run of the four-function calculator
+//*           (addTwoNum) against the day's transaction file.
+//*           Restarts from the last good ADDCKPT record if this
+//*           run is resubmitted after an abend -- see the checkpoint
+//*           logic in addTwoNum's BATCH-ADD-JOB paragraph.
+//*
+//* history:  2026-08-08  gag  original.
+//*****************************************************************
+//STEP010  EXEC PGM=addTwoNum
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ADDTRAN  DD DSN=PROD.CALC.ADDTRAN,DISP=SHR
+//ADDRSLT  DD DSN=PROD.CALC.ADDRSLT,DISP=MOD
+//ADDCKPT  DD DSN=PROD.CALC.ADDCKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//ADDREJ   DD DSN=PROD.CALC.ADDREJ,DISP=MOD
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
