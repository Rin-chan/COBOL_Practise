@@ -0,0 +1,19 @@
+//CKODDEV  JOB (ACCTG),'DAILY ODD/EVEN RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* CKODDEV -- unattended batch run of the odd/even tally report
+//*            (checkOddEven) against the day's numbers file.
+//*            Quotient overflows are posted to OEREJ.
+//*
+//* history:  2026-08-08  gag  original.
+//*****************************************************************
+//STEP010  EXEC PGM=checkOddEven
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//OETRAN   DD DSN=PROD.CALC.OETRAN,DISP=SHR
+//OECKPT   DD DSN=PROD.CALC.OECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//OEREJ    DD DSN=PROD.CALC.OEREJ,DISP=MOD
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
