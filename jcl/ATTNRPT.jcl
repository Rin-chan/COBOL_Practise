@@ -0,0 +1,23 @@
+//ATTNRPT  JOB (REGSTR),'DAILY ATTENDANCE RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* ATTNRPT -- unattended run of the sorted daily attendance roster
+//*            (Accept, report mode) against the day's attendance
+//*            log.
+//*
+//* history:  2026-08-08  mfc  original.
+//*****************************************************************
+//STEP010  EXEC PGM=Accept
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ATTNLOG  DD DSN=PROD.REGSTR.ATTNLOG,DISP=SHR
+//ATTNCTL  DD DSN=PROD.REGSTR.ATTNCTL,DISP=SHR
+//ATTNSWK  DD UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ATTNSRT  DD DSN=PROD.REGSTR.ATTNSRT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSIN    DD *
+R
+/*
+//SYSOUT   DD SYSOUT=*
