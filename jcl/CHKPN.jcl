@@ -0,0 +1,15 @@
+//CHKPN    JOB (ACCTG),'DAILY SIGN RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* CHKPN -- unattended batch run of the sign-reconciliation report
+//*          (checkPosNeg) against the day's transaction file.
+//*
+//* history:  2026-08-08  gag  original.
+//*****************************************************************
+//STEP010  EXEC PGM=checkPosNeg
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PNTRAN   DD DSN=PROD.CALC.PNTRAN,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
