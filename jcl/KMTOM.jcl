@@ -0,0 +1,15 @@
+//KMTOM    JOB (ENGR),'DAILY UNIT CONV RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* KMTOM -- unattended batch run of the unit-conversion subsystem
+//*          (kmTom) against the day's conversion-request file.
+//*
+//* history:  2026-08-08  drl  original.
+//*****************************************************************
+//STEP010  EXEC PGM=kmTom
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//UCTRAN   DD DSN=PROD.ENGR.UCTRAN,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
