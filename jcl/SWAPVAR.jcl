@@ -0,0 +1,16 @@
+//SWAPVAR  JOB (ENGR),'DAILY SWAP RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* SWAPVAR -- unattended batch run of the record-correction swap
+//*            job (swapVariable) against the day's swap-request
+//*            file, producing the before/after audit report.
+//*
+//* history:  2026-08-08  drl  original.
+//*****************************************************************
+//STEP010  EXEC PGM=swapVariable
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SWAPTRAN DD DSN=PROD.ENGR.SWAPTRAN,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
