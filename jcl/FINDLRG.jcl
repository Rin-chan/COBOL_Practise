@@ -0,0 +1,15 @@
+//FINDLRG  JOB (ENGR),'DAILY RANKING RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* FINDLRG -- unattended batch run of the number-ranking job
+//*            (findLargestNumber) against the day's numbers file.
+//*
+//* history:  2026-08-09  gag  original.
+//*****************************************************************
+//STEP010  EXEC PGM=findLargestNumber
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NUMTRAN  DD DSN=PROD.ENGR.NUMTRAN,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
