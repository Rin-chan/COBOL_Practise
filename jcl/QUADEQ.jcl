@@ -0,0 +1,20 @@
+//QUADEQ   JOB (ENGR),'DAILY EQUATION RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* QUADEQ -- unattended batch run of the equation-solving job
+//*           (quadraticEquation) against the day's A/B/C file.
+//*           A-is-zero rejections are posted to QEREJ.
+//*
+//* history:  2026-08-08  drl  original.
+//*****************************************************************
+//STEP010  EXEC PGM=quadraticEquation
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//QETRAN   DD DSN=PROD.ENGR.QETRAN,DISP=SHR
+//QECKPT   DD DSN=PROD.ENGR.QECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//QEHIST   DD DSN=PROD.ENGR.QEHIST,DISP=SHR
+//QEREJ    DD DSN=PROD.ENGR.QEREJ,DISP=MOD
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
