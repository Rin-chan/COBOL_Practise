@@ -0,0 +1,15 @@
+//TRIAREA  JOB (ENGR),'DAILY TRIANGLE RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* TRIAREA -- unattended batch run of the triangle-area job
+//*            (findAreaofTri) against the day's triangle file.
+//*
+//* history:  2026-08-08  drl  original.
+//*****************************************************************
+//STEP010  EXEC PGM=findAreaofTri
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRITRAN  DD DSN=PROD.ENGR.TRITRAN,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
