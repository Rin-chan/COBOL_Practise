@@ -0,0 +1,15 @@
+//CONDRPT  JOB (REGSTR),'DAILY CHAR FREQ RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* CONDRPT -- unattended batch run of the character-frequency
+//*            report (Conditions) against the day's text file.
+//*
+//* history:  2026-08-08  mfc  original.
+//*****************************************************************
+//STEP010  EXEC PGM=Conditions
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CONDTXT  DD DSN=PROD.REGSTR.CONDTXT,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
