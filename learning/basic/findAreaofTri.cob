@@ -1,21 +1,215 @@
-010000 identification division.
-011000 program-id. findAreaofTri.
-
-020000 data division.
-021000 working-storage section.
-021100 01 WS-Length PIC 9(1).
-021200 01 WS-Height PIC 9(1).
-021300 01 WS-Result PIC 9(2).
-
-030000 procedure division.
-031000 PROG-START.
-031100 display "Enter the length:".
-031150 accept WS-Length.
-031200 display "Enter the height:".
-031250 accept WS-Height.
-031300 perform CALCULATE-TRIANGLE.
-031400 display "Area of triangle: " WS-Result.
-
-032000 CALCULATE-TRIANGLE.
-032100 multiply WS-Length by WS-Height giving WS-Result.
-032200 multiply WS-Result by 0.5 giving WS-Result.
\ No newline at end of file
+000010 identification division.
+000020 program-id. findAreaofTri.
+000030 author. ENGINEERING-SERVICES.
+000040 date-written. 2024-04-05.
+000050 date-compiled.
+000060*
+000070*****************************************************************
+000080* modification history
+000090*-----------------------------------------------------------------
+000100* date        init description
+000110*-----------------------------------------------------------------
+000120* 2024-04-05   drl  original single base/height area calculation.
+000130* 2026-08-08   drl  widened WS-Length/WS-Height/WS-Result to
+000140*                   allow realistic measurements and decimal
+000150*                   areas, added a CALCULATE-PERIMETER paragraph,
+000160*                   and added a Heron's-formula area option for
+000170*                   triangles given as three side lengths instead
+000180*                   of a base and a height.
+000190* 2026-08-08   drl  added a batch mode that reads a file of
+000200*                   length/height pairs and reports the area of
+000210*                   each triangle plus a running total area and
+000220*                   triangle count.
+000230* 2026-08-08   drl  ends with GOBACK instead of STOP RUN so this
+000240*                   program can now also be CALLed from the
+000250*                   calcMenu driver and hand control back to it.
+000260* 2026-08-08   drl  added a unit-of-measure field (inches, cm,
+000270*                   feet) to the base/height record layout --
+000280*                   CALCULATE-TRIANGLE now converts both readings
+000290*                   to a common unit before computing area instead
+000300*                   of silently mixing units when triangles are
+000310*                   batched in from different sources.
+000320* 2026-08-08   drl  WS-HERON-PRODUCT is now signed so sides that
+000330*                   violate the triangle inequality drive it
+000340*                   negative instead of losing the sign -- those
+000350*                   are now flagged as an invalid triangle instead
+000360*                   of taking the square root of a mangled value.
+000365* 2026-08-09   drl  RESULT-OVERFLOW/INVALID-TRIANGLE are now reset
+000366*                   on entry to the paragraph that sets them, and
+000367*                   are actually acted on -- an overflowing batch
+000368*                   row is now counted/reported as rejected instead
+000369*                   of being added into WS-TRIANGLE-COUNT/
+000370*                   WS-AREA-TOTAL, and an invalid Heron triangle no
+000371*                   longer prints a bogus zero-area result line.
+000372*****************************************************************
+
+000380 environment division.
+000390 input-output section.
+000400 file-control.
+000410     select TRIANGLE-FILE assign to "TRITRAN"
+000420         organization is sequential
+000430         file status is WS-TRAN-STATUS.
+
+000440 data division.
+000450 file section.
+000460 fd  TRIANGLE-FILE.
+000470 01  TRIANGLE-RECORD.
+000480     05 TR-LENGTH             PIC 9(03).
+000490     05 TR-HEIGHT             PIC 9(03).
+000500     05 TR-UNIT               PIC X(01).
+
+000510 working-storage section.
+000520 01 WS-Length PIC 9(3).
+000530 01 WS-Height PIC 9(3).
+000540 01 WS-Result PIC 9(5)V9(2).
+000550*
+000560 01 WS-RUN-MODE               PIC X(01).
+000570     88 SINGLE-MODE           VALUE "S" "s".
+000580     88 BATCH-MODE            VALUE "B" "b".
+000590 01 WS-CALC-METHOD            PIC X(01).
+000600     88 METHOD-BASE-HEIGHT    VALUE "1".
+000610     88 METHOD-HERON          VALUE "2".
+000620 01 WS-SIDE-A                 PIC 9(3).
+000630 01 WS-SIDE-B                 PIC 9(3).
+000640 01 WS-SIDE-C                 PIC 9(3).
+000650 01 WS-PERIMETER              PIC 9(4).
+000660 01 WS-SEMI-PERIMETER         PIC 9(4)V9(2).
+000670 01 WS-HERON-PRODUCT          PIC S9(09)V9(04).
+000680 01 WS-TRAN-STATUS            PIC X(02).
+000690     88 TRAN-OK               VALUE "00".
+000700 01 WS-TRAN-EOF-SWITCH        PIC X(01) VALUE "N".
+000710     88 TRAN-EOF              VALUE "Y".
+000720 01 WS-TRIANGLE-COUNT         PIC 9(05) VALUE ZEROES.
+000730 01 WS-AREA-TOTAL             PIC 9(07)V9(02) VALUE ZEROES.
+000740 01 WS-UNIT                   PIC X(01) VALUE "I".
+000750     88 UNIT-INCHES           VALUE "I" "i".
+000760     88 UNIT-CENTIMETERS      VALUE "C" "c".
+000770     88 UNIT-FEET             VALUE "F" "f".
+000780 01 WS-UNIT-FACTOR            PIC 9(02)V9(04) VALUE ZEROES.
+000790 01 WS-LENGTH-IN              PIC 9(05)V9(02) VALUE ZEROES.
+000800 01 WS-HEIGHT-IN              PIC 9(05)V9(02) VALUE ZEROES.
+000810 01 WS-RESULT-CHECK           PIC 9(09)V9(02) VALUE ZEROES.
+000820 01 WS-OVERFLOW-SWITCH        PIC X(01) VALUE "N".
+000830     88 RESULT-OVERFLOW       VALUE "Y".
+000840 01 WS-TRIANGLE-INVALID-SWITCH PIC X(01) VALUE "N".
+000850     88 INVALID-TRIANGLE       VALUE "Y".
+000855 01 WS-OVERFLOW-COUNT         PIC 9(05) VALUE ZEROES.
+
+000860 procedure division.
+000870 PROG-START.
+000880     display "Enter mode - S (single) or B (batch):"
+000890     accept WS-RUN-MODE
+000900     if BATCH-MODE
+000910         perform BATCH-TRIANGLE-JOB
+000920     else
+000930         perform SINGLE-TRIANGLE
+000940     end-if
+000950     goback.
+
+000960 SINGLE-TRIANGLE.
+000970     display "Method - 1 Base/Height  2 Three sides (Heron):"
+000980     accept WS-CALC-METHOD
+000990     if METHOD-HERON
+001000         display "Enter side A:"
+001010         accept WS-SIDE-A
+001020         display "Enter side B:"
+001030         accept WS-SIDE-B
+001040         display "Enter side C:"
+001050         accept WS-SIDE-C
+001060         perform CALCULATE-PERIMETER
+001070         perform CALCULATE-HERON-AREA
+001080         display "Perimeter        : " WS-PERIMETER
+001085         if not INVALID-TRIANGLE
+001086             display "Area of triangle : " WS-Result
+001087         end-if
+001100     else
+001110         display "Enter the length:"
+001120         accept WS-Length
+001130         display "Enter the height:"
+001140         accept WS-Height
+001150         display "Unit - I (inches) C (cm) F (feet):"
+001160         accept WS-UNIT
+001170         perform CALCULATE-TRIANGLE
+001180         display "Area of triangle : " WS-Result
+001190     end-if.
+
+001200 CALCULATE-TRIANGLE.
+001205     move "N" to WS-OVERFLOW-SWITCH
+001210     perform CONVERT-TO-INCHES
+001220     compute WS-RESULT-CHECK = WS-LENGTH-IN * WS-HEIGHT-IN * 0.5
+001230     if WS-RESULT-CHECK > 99999.99
+001240         set RESULT-OVERFLOW to true
+001250         move zeroes to WS-Result
+001260         display "*** OVERFLOW - area exceeds 99999.99, "
+001270             "not posted ***"
+001280     else
+001290         move WS-RESULT-CHECK to WS-Result
+001300     end-if.
+
+001310 CONVERT-TO-INCHES.
+001320     evaluate true
+001330         when UNIT-CENTIMETERS
+001340             move 0.3937 to WS-UNIT-FACTOR
+001350         when UNIT-FEET
+001360             move 12.0000 to WS-UNIT-FACTOR
+001370         when other
+001380             move 1.0000 to WS-UNIT-FACTOR
+001390     end-evaluate
+001400     compute WS-LENGTH-IN = WS-Length * WS-UNIT-FACTOR
+001410     compute WS-HEIGHT-IN = WS-Height * WS-UNIT-FACTOR.
+
+001420 CALCULATE-PERIMETER.
+001430     add WS-SIDE-A WS-SIDE-B WS-SIDE-C giving WS-PERIMETER.
+
+001440 CALCULATE-HERON-AREA.
+001445     move "N" to WS-TRIANGLE-INVALID-SWITCH
+001450     divide WS-PERIMETER by 2 giving WS-SEMI-PERIMETER
+001460     compute WS-HERON-PRODUCT =
+001470         WS-SEMI-PERIMETER
+001480         * (WS-SEMI-PERIMETER - WS-SIDE-A)
+001490         * (WS-SEMI-PERIMETER - WS-SIDE-B)
+001500         * (WS-SEMI-PERIMETER - WS-SIDE-C)
+001510     if WS-HERON-PRODUCT NOT > 0
+001520         set INVALID-TRIANGLE to true
+001530         move zeroes to WS-Result
+001540         display "*** INVALID TRIANGLE - sides do not form a "
+001550             "triangle, not posted ***"
+001560     else
+001570         compute WS-Result = WS-HERON-PRODUCT ** .5
+001580     end-if.
+
+001590 BATCH-TRIANGLE-JOB.
+001600     move "N" to WS-TRAN-EOF-SWITCH
+001610     move zeroes to WS-TRIANGLE-COUNT
+001620     move zeroes to WS-AREA-TOTAL
+001625     move zeroes to WS-OVERFLOW-COUNT
+001630     open input TRIANGLE-FILE
+001640     perform READ-TRIANGLE-RECORD
+001650     perform PROCESS-TRIANGLE-RECORD until TRAN-EOF
+001660     display "-----------------------------------"
+001670     display "Triangles processed : " WS-TRIANGLE-COUNT
+001680     display "Total area          : " WS-AREA-TOTAL
+001685     display "Rejected (overflow) : " WS-OVERFLOW-COUNT
+001690     close TRIANGLE-FILE.
+
+001700 READ-TRIANGLE-RECORD.
+001710     read TRIANGLE-FILE
+001720         at end set TRAN-EOF to true
+001730     end-read.
+
+001740 PROCESS-TRIANGLE-RECORD.
+001750     move TR-LENGTH to WS-Length
+001760     move TR-HEIGHT to WS-Height
+001770     move TR-UNIT to WS-UNIT
+001780     perform CALCULATE-TRIANGLE
+001790     if RESULT-OVERFLOW
+001795         add 1 to WS-OVERFLOW-COUNT
+001796         display "L=" WS-Length " H=" WS-Height " UNIT=" WS-UNIT
+001797             " *** REJECTED - overflow, not posted ***"
+001798     else
+001800         add 1 to WS-TRIANGLE-COUNT
+001805         add WS-Result to WS-AREA-TOTAL
+001810         display "L=" WS-Length " H=" WS-Height " UNIT=" WS-UNIT
+001820             " AREA=" WS-Result
+001825     end-if
+001830     perform READ-TRIANGLE-RECORD.
