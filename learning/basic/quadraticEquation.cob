@@ -1,31 +1,399 @@
-000001*Formula from https://www.programiz.com/python-programming/examples/quadratic-roots
-010000 identification division.
-011000 program-id. quadraticEquation.
-
-020000 data division.
-021000 working-storage section.
-021100 01 WS-A PIC 9(1) value 1.
-021200 01 WS-B PIC 9(1) value 5.
-021300 01 WS-C PIC 9(1) value 6.
-021400 01 WS-D PIC 9(2).
-021400 01 WS-Result1 PIC 9(4).
-021500 01 WS-Result2 PIC 9(4).
-
-030000 procedure division.
-031000 PRG-BEGIN.
-031100 multiply WS-B by WS-B giving WS-B.
-031200 multiply WS-A by WS-C giving WS-D.
-031300 multiply 4 by WS-D giving WS-D.
-031400 subtract WS-D from WS-B giving WS-D.
-031500 compute WS-D = WS-D ** 0.5.
-031600 compute WS-A = 2 * WS-A.
-031700 compute WS-B = 0 - WS-B.
-031800 compute WS-Result1 = WS-B - WS-D.
-031900 compute WS-Result1 = WS-Result1 / WS-A.
-032000 compute WS-Result2 = WS-B + WS-D.
-032100 compute WS-Result2 = WS-Result2 / WS-A.
-
-032200 display "Ans " WS-Result1.
-032300 display "Ans " WS-Result2.
-
-040000 stop run.
\ No newline at end of file
+000010*Formula from https://www.programiz.com/python-programming/examples/quadratic-roots
+000020 identification division.
+000030 program-id. quadraticEquation.
+000040 author. ENGINEERING-SERVICES.
+000050 date-written. 2024-04-12.
+000060 date-compiled.
+000070*
+000080*****************************************************************
+000090* modification history
+000100*-----------------------------------------------------------------
+000110* date        init description
+000120*-----------------------------------------------------------------
+000130* 2024-04-12   drl  original single hardcoded equation (1,5,6),
+000140*                   real roots only.
+000150* 2026-08-08   drl  coefficients are now ACCEPTed from the
+000160*                   operator instead of hardcoded, and widened to
+000170*                   signed decimal so real-world equations can be
+000180*                   entered.  Fixed a defect where WS-B was
+000190*                   squared in place and then reused as if it
+000200*                   still held the original B, which corrupted
+000210*                   the -B term of the formula.
+000220* 2026-08-08   drl  added complex-root support -- when the
+000230*                   discriminant is negative the roots are now
+000240*                   reported as a +/- bi instead of attempting a
+000250*                   square root of a negative number.
+000260* 2026-08-08   drl  added a batch mode that reads a file of A/B/C
+000270*                   triples and prints a roots report, with a
+000280*                   count of how many equations came out real
+000290*                   versus complex.
+000300* 2026-08-08   drl  A-is-zero rejections are now posted to a
+000310*                   QEREJ suspense file using the shared REJCOM
+000320*                   layout instead of just being displayed.
+000330* 2026-08-08   drl  ends with GOBACK instead of STOP RUN so this
+000340*                   program can now also be CALLed from the
+000350*                   calcMenu driver and hand control back to it.
+000360* 2026-08-08   drl  batch equation job now reports a
+000370*                   control-total reconciliation -- real plus
+000380*                   complex plus rejected must tie back to the
+000390*                   count read from QETRAN.
+000400* 2026-08-08   drl  batch equation job now checkpoints every 10
+000410*                   equations, the same way addTwoNum does, so a
+000420*                   large run interrupted partway through --
+000430*                   whether started directly or through the
+000440*                   calcMenu driver -- restarts from the last
+000450*                   completed equation instead of from the top of
+000460*                   QETRAN.
+000470* 2026-08-08   drl  coefficients and their computed roots are now
+000480*                   written to a QEHIST history file keyed by
+000490*                   A/B/C, in both single and batch mode -- a
+000500*                   previously solved equation is now looked up
+000510*                   instead of being recomputed every time (same
+000520*                   ORGANIZATION INDEXED limitation noted under
+000530*                   000 applies here).
+000540*****************************************************************
+
+000550 environment division.
+000560 input-output section.
+000570 file-control.
+000580     select EQUATION-FILE assign to "QETRAN"
+000590         organization is sequential
+000600         file status is WS-TRAN-STATUS.
+000610     select EQUATION-REJECT-FILE assign to "QEREJ"
+000620         organization is sequential
+000630         file status is WS-REJECT-STATUS.
+000640     select EQUATION-CHECKPOINT-FILE assign to "QECKPT"
+000650         organization is sequential
+000660         file status is WS-CKPT-STATUS.
+000670     select EQUATION-HISTORY-FILE assign to "QEHIST"
+000680         organization is indexed
+000690         access mode is dynamic
+000700         record key is EH-KEY
+000710         file status is WS-HIST-STATUS.
+
+000720 data division.
+000730 file section.
+000740 fd  EQUATION-FILE.
+000750 01  EQUATION-RECORD.
+000760     05 EQ-A                  PIC S9(03)V9(02).
+000770     05 EQ-B                  PIC S9(03)V9(02).
+000780     05 EQ-C                  PIC S9(03)V9(02).
+
+000790 fd  EQUATION-REJECT-FILE.
+000800     copy REJCOM.
+
+000810 fd  EQUATION-CHECKPOINT-FILE.
+000820 01  CHECKPOINT-RECORD.
+000830     05 CK-EQUATION-COUNT     PIC 9(05).
+000840     05 CK-REAL-COUNT         PIC 9(05).
+000850     05 CK-COMPLEX-COUNT      PIC 9(05).
+000860     05 CK-REJECT-COUNT       PIC 9(05).
+
+000870 fd  EQUATION-HISTORY-FILE.
+000880 01  HISTORY-RECORD.
+000890     05 EH-KEY.
+000900         10 EH-A              PIC S9(03)V9(02).
+000910         10 EH-B              PIC S9(03)V9(02).
+000920         10 EH-C              PIC S9(03)V9(02).
+000930     05 EH-ROOT-TYPE          PIC X(01).
+000940     05 EH-RESULT1            PIC S9(05)V9(04).
+000950     05 EH-RESULT2            PIC S9(05)V9(04).
+
+000960 working-storage section.
+000970 01 WS-A PIC S9(03)V9(02).
+000980 01 WS-B PIC S9(03)V9(02).
+000990 01 WS-C PIC S9(03)V9(02).
+001000 01 WS-TWO-A PIC S9(04)V9(02).
+001010 01 WS-DISCRIMINANT PIC S9(07)V9(04).
+001020 01 WS-NEG-DISCRIMINANT PIC S9(07)V9(04).
+001030 01 WS-SQRT-DISC PIC S9(04)V9(04).
+001040 01 WS-Result1 PIC S9(05)V9(04).
+001050 01 WS-Result2 PIC S9(05)V9(04).
+001060 01 WS-REAL-PART PIC S9(04)V9(04).
+001070 01 WS-IMAG-PART PIC S9(04)V9(04).
+001080*
+001090 01 WS-RUN-MODE               PIC X(01).
+001100     88 SINGLE-MODE           VALUE "S" "s".
+001110     88 BATCH-MODE            VALUE "B" "b".
+001120 01 WS-VALID-SWITCH           PIC X(01) VALUE "Y".
+001130     88 INPUT-VALID           VALUE "Y".
+001140     88 INPUT-INVALID         VALUE "N".
+001150 01 WS-ROOT-SWITCH            PIC X(01) VALUE "R".
+001160     88 ROOTS-REAL            VALUE "R".
+001170     88 ROOTS-COMPLEX         VALUE "C".
+001180 01 WS-TRAN-STATUS            PIC X(02).
+001190     88 TRAN-OK               VALUE "00".
+001200 01 WS-TRAN-EOF-SWITCH        PIC X(01) VALUE "N".
+001210     88 TRAN-EOF              VALUE "Y".
+001220 01 WS-EQUATION-COUNT         PIC 9(05) VALUE ZEROES.
+001230 01 WS-REAL-COUNT             PIC 9(05) VALUE ZEROES.
+001240 01 WS-COMPLEX-COUNT          PIC 9(05) VALUE ZEROES.
+001250 01 WS-REJECT-COUNT           PIC 9(05) VALUE ZEROES.
+001260 01 WS-REJECT-STATUS          PIC X(02).
+001270     88 REJECT-OK             VALUE "00".
+001280 01 WS-CKPT-STATUS            PIC X(02).
+001290     88 CKPT-OK               VALUE "00".
+001300 01 WS-CKPT-INTERVAL          PIC 9(03) VALUE 10.
+001310 01 WS-CKPT-QUOTIENT          PIC 9(05) VALUE ZEROES.
+001320 01 WS-CKPT-REMAINDER         PIC 9(03) VALUE ZEROES.
+001330 01 WS-RESTART-COUNT          PIC 9(05) VALUE ZEROES.
+001340 01 WS-HIST-STATUS            PIC X(02).
+001350     88 HIST-OK               VALUE "00".
+001360 01 WS-HIST-SWITCH            PIC X(01) VALUE "N".
+001370     88 HISTORY-FOUND         VALUE "Y".
+001380     88 HISTORY-NOT-FOUND     VALUE "N".
+
+001390 procedure division.
+001400 PRG-BEGIN.
+001410     display "Enter mode - S (single) or B (batch):"
+001420     accept WS-RUN-MODE
+001430     if BATCH-MODE
+001440         perform BATCH-EQUATION-JOB
+001450     else
+001460         open extend EQUATION-REJECT-FILE
+001470         if not REJECT-OK
+001480             open output EQUATION-REJECT-FILE
+001490         end-if
+001500         perform OPEN-HISTORY-FILE
+001510         display "Enter coefficient A:"
+001520         accept WS-A
+001530         display "Enter coefficient B:"
+001540         accept WS-B
+001550         display "Enter coefficient C:"
+001560         accept WS-C
+001570         perform VALIDATE-COEFFICIENTS
+001580         if INPUT-INVALID
+001590             display "*** A must not be zero - not a "
+001600                 "quadratic equation ***"
+001610             move "AZER" to REJ-REASON-CODE
+001620             move "Coefficient A is zero" to REJ-REASON-TEXT
+001630             perform WRITE-REJECT-RECORD
+001640         else
+001650             perform LOOKUP-HISTORY
+001660             if HISTORY-FOUND
+001670                 display "Equation previously solved - using "
+001680                     "history:"
+001690                 perform LOAD-ROOTS-FROM-HISTORY
+001700                 perform DISPLAY-ROOTS
+001710             else
+001720                 perform SOLVE-EQUATION
+001730                 perform DISPLAY-ROOTS
+001740                 perform WRITE-HISTORY-RECORD
+001750             end-if
+001760         end-if
+001770         close EQUATION-REJECT-FILE
+001780         close EQUATION-HISTORY-FILE
+001790     end-if
+001800     goback.
+
+001810 VALIDATE-COEFFICIENTS.
+001820     set INPUT-VALID to true
+001830     if WS-A = 0
+001840         set INPUT-INVALID to true
+001850     end-if.
+
+001860 SOLVE-EQUATION.
+001870     compute WS-TWO-A = 2 * WS-A
+001880     compute WS-DISCRIMINANT =
+001890         (WS-B * WS-B) - (4 * WS-A * WS-C)
+001900     if WS-DISCRIMINANT >= 0
+001910         set ROOTS-REAL to true
+001920         perform SOLVE-REAL-ROOTS
+001930     else
+001940         set ROOTS-COMPLEX to true
+001950         perform SOLVE-COMPLEX-ROOTS
+001960     end-if.
+
+001970 SOLVE-REAL-ROOTS.
+001980     compute WS-SQRT-DISC = WS-DISCRIMINANT ** .5
+001990     compute WS-Result1 = (0 - WS-B - WS-SQRT-DISC) / WS-TWO-A
+002000     compute WS-Result2 = (0 - WS-B + WS-SQRT-DISC) / WS-TWO-A.
+
+002010 SOLVE-COMPLEX-ROOTS.
+002020     compute WS-REAL-PART = (0 - WS-B) / WS-TWO-A
+002030     compute WS-NEG-DISCRIMINANT = 0 - WS-DISCRIMINANT
+002040     compute WS-IMAG-PART = WS-NEG-DISCRIMINANT ** .5
+002050     compute WS-IMAG-PART = WS-IMAG-PART / WS-TWO-A.
+
+002060 DISPLAY-ROOTS.
+002070     if ROOTS-REAL
+002080         display "Ans " WS-Result1
+002090         display "Ans " WS-Result2
+002100     else
+002110         display "Ans " WS-REAL-PART " + " WS-IMAG-PART "i"
+002120         display "Ans " WS-REAL-PART " - " WS-IMAG-PART "i"
+002130     end-if.
+
+002140 WRITE-REJECT-RECORD.
+002150     move "QUADEQ" to REJ-SOURCE-PROGRAM
+002160     move WS-A to REJ-INPUT-1
+002170     move WS-B to REJ-INPUT-2
+002180     write REJ-SUSPENSE-RECORD.
+
+002190 BATCH-EQUATION-JOB.
+002200     move "N" to WS-TRAN-EOF-SWITCH
+002210     move zeroes to WS-EQUATION-COUNT
+002220     move zeroes to WS-REAL-COUNT
+002230     move zeroes to WS-COMPLEX-COUNT
+002240     move zeroes to WS-REJECT-COUNT
+002250     open extend EQUATION-REJECT-FILE
+002260     if not REJECT-OK
+002270         open output EQUATION-REJECT-FILE
+002280     end-if
+002290     perform OPEN-HISTORY-FILE
+002300     perform LOAD-CHECKPOINT
+002310     open input EQUATION-FILE
+002320     perform READ-EQUATION-RECORD
+002330     if WS-RESTART-COUNT > 0
+002340         display "Resuming after " WS-RESTART-COUNT
+002350             " previously completed equations"
+002360         perform SKIP-COMMITTED-RECORD
+002370             until WS-EQUATION-COUNT = WS-RESTART-COUNT
+002380                 or TRAN-EOF
+002390     end-if
+002400     perform PROCESS-EQUATION-RECORD until TRAN-EOF
+002410     display "-----------------------------------"
+002420     display "Equations processed : " WS-EQUATION-COUNT
+002430     display "Real roots          : " WS-REAL-COUNT
+002440     display "Complex roots        : " WS-COMPLEX-COUNT
+002450     display "Rejected (A = 0)    : " WS-REJECT-COUNT
+002460     if WS-EQUATION-COUNT =
+002470         WS-REAL-COUNT + WS-COMPLEX-COUNT + WS-REJECT-COUNT
+002480         display "Control total       : TIES OUT"
+002490     else
+002500         display "Control total       : *** OUT OF BALANCE ***"
+002510     end-if
+002520     perform CLEAR-CHECKPOINT
+002530     close EQUATION-FILE
+002540     close EQUATION-REJECT-FILE
+002550     close EQUATION-HISTORY-FILE.
+
+002560 SKIP-COMMITTED-RECORD.
+002570     add 1 to WS-EQUATION-COUNT
+002580     perform READ-EQUATION-RECORD.
+
+002590 READ-EQUATION-RECORD.
+002600     read EQUATION-FILE
+002610         at end set TRAN-EOF to true
+002620     end-read.
+
+002630 PROCESS-EQUATION-RECORD.
+002640     move EQ-A to WS-A
+002650     move EQ-B to WS-B
+002660     move EQ-C to WS-C
+002670     add 1 to WS-EQUATION-COUNT
+002680     perform VALIDATE-COEFFICIENTS
+002690     if INPUT-INVALID
+002700         add 1 to WS-REJECT-COUNT
+002710         display WS-A " " WS-B " " WS-C
+002720             " *** REJECTED - A is zero ***"
+002730         move "AZER" to REJ-REASON-CODE
+002740         move "Coefficient A is zero" to REJ-REASON-TEXT
+002750         perform WRITE-REJECT-RECORD
+002760     else
+002770         perform LOOKUP-HISTORY
+002780         if HISTORY-FOUND
+002790             perform LOAD-ROOTS-FROM-HISTORY
+002800             display "(from history)"
+002810         else
+002820             perform SOLVE-EQUATION
+002830             perform WRITE-HISTORY-RECORD
+002840         end-if
+002850         if ROOTS-REAL
+002860             display WS-A " " WS-B " " WS-C " REAL"
+002870         else
+002880             display WS-A " " WS-B " " WS-C " COMPLEX"
+002890         end-if
+002900         perform DISPLAY-ROOTS
+002910         if ROOTS-REAL
+002920             add 1 to WS-REAL-COUNT
+002930         else
+002940             add 1 to WS-COMPLEX-COUNT
+002950         end-if
+002960     end-if
+002970     divide WS-EQUATION-COUNT by WS-CKPT-INTERVAL
+002980         giving WS-CKPT-QUOTIENT remainder WS-CKPT-REMAINDER
+002990     if WS-CKPT-REMAINDER = 0
+003000         perform WRITE-CHECKPOINT
+003010     end-if
+003020     perform READ-EQUATION-RECORD.
+
+003030 LOAD-CHECKPOINT.
+003040     move zeroes to WS-RESTART-COUNT
+003050     open input EQUATION-CHECKPOINT-FILE
+003060     if CKPT-OK
+003070         read EQUATION-CHECKPOINT-FILE
+003080             at end move zeroes to CK-EQUATION-COUNT CK-REAL-COUNT
+003090                 CK-COMPLEX-COUNT CK-REJECT-COUNT
+003100         end-read
+003110         move CK-EQUATION-COUNT to WS-RESTART-COUNT
+003120         move CK-REAL-COUNT to WS-REAL-COUNT
+003130         move CK-COMPLEX-COUNT to WS-COMPLEX-COUNT
+003140         move CK-REJECT-COUNT to WS-REJECT-COUNT
+003150         close EQUATION-CHECKPOINT-FILE
+003160     end-if.
+
+003170 WRITE-CHECKPOINT.
+003180     open output EQUATION-CHECKPOINT-FILE
+003190     move WS-EQUATION-COUNT to CK-EQUATION-COUNT
+003200     move WS-REAL-COUNT to CK-REAL-COUNT
+003210     move WS-COMPLEX-COUNT to CK-COMPLEX-COUNT
+003220     move WS-REJECT-COUNT to CK-REJECT-COUNT
+003230     write CHECKPOINT-RECORD
+003240     close EQUATION-CHECKPOINT-FILE.
+
+003250 CLEAR-CHECKPOINT.
+003260     open output EQUATION-CHECKPOINT-FILE
+003270     move zeroes to CK-EQUATION-COUNT
+003280     move zeroes to CK-REAL-COUNT
+003290     move zeroes to CK-COMPLEX-COUNT
+003300     move zeroes to CK-REJECT-COUNT
+003310     write CHECKPOINT-RECORD
+003320     close EQUATION-CHECKPOINT-FILE.
+
+003330 OPEN-HISTORY-FILE.
+003340     open i-o EQUATION-HISTORY-FILE
+003350     if not HIST-OK
+003360         open output EQUATION-HISTORY-FILE
+003370         close EQUATION-HISTORY-FILE
+003380         open i-o EQUATION-HISTORY-FILE
+003390     end-if.
+
+003400 LOOKUP-HISTORY.
+003410     set HISTORY-NOT-FOUND to true
+003420     move WS-A to EH-A
+003430     move WS-B to EH-B
+003440     move WS-C to EH-C
+003450     read EQUATION-HISTORY-FILE
+003460         invalid key
+003470             set HISTORY-NOT-FOUND to true
+003480         not invalid key
+003490             set HISTORY-FOUND to true
+003500     end-read.
+
+003510 LOAD-ROOTS-FROM-HISTORY.
+003520     if EH-ROOT-TYPE = "R"
+003530         set ROOTS-REAL to true
+003540         move EH-RESULT1 to WS-Result1
+003550         move EH-RESULT2 to WS-Result2
+003560     else
+003570         set ROOTS-COMPLEX to true
+003580         move EH-RESULT1 to WS-REAL-PART
+003590         move EH-RESULT2 to WS-IMAG-PART
+003600     end-if.
+
+003610 WRITE-HISTORY-RECORD.
+003620     move WS-A to EH-A
+003630     move WS-B to EH-B
+003640     move WS-C to EH-C
+003650     move WS-ROOT-SWITCH to EH-ROOT-TYPE
+003660     if ROOTS-REAL
+003670         move WS-Result1 to EH-RESULT1
+003680         move WS-Result2 to EH-RESULT2
+003690     else
+003700         move WS-REAL-PART to EH-RESULT1
+003710         move WS-IMAG-PART to EH-RESULT2
+003720     end-if
+003730     write HISTORY-RECORD
+003740         invalid key rewrite HISTORY-RECORD
+003750     end-write.
