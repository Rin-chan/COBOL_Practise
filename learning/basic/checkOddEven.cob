@@ -1,20 +1,232 @@
-010000 identification division.
-011000 program-id. checkOddEven.
-
-020000 data division.
-021000 working-storage section.
-021100 01 WS-DATA PIC 9(3).
-021200 01 WS-RESULT PIC 9(1).
-021300 01 WS-REMAINDER PIC 9(1).
-
-030000 procedure division.
-031000 PRG-BEGIN.
-031100 display "Enter a number:".
-031150 accept WS-DATA.
-031200 divide WS-DATA by 2 giving WS-RESULT remainder WS-REMAINDER
-031300 if WS-REMAINDER = 0
-031305     display "Even"
-031310 else
-031315     display "Odd"
-031400 end-if
-031500 stop run.
\ No newline at end of file
+000010 identification division.
+000020 program-id. checkOddEven.
+000030 author. GENERAL-ACCOUNTING.
+000040 date-written. 2024-02-20.
+000050 date-compiled.
+000060*
+000070*****************************************************************
+000080* modification history
+000090*-----------------------------------------------------------------
+000100* date        init description
+000110*-----------------------------------------------------------------
+000120* 2024-02-20   jat  original single-value odd/even check.
+000130* 2026-08-08   gag  added a batch mode that reads a list of
+000140*                   numbers from a file and reports how many
+000150*                   were odd, how many even, and the total.
+000160* 2026-08-08   gag  widened WS-DATA to a signed picture so
+000170*                   negative numbers can be entered and are
+000180*                   classified as odd/even correctly.
+000190* 2026-08-08   gag  found that WS-RESULT (the quotient) was only
+000200*                   PIC S9(1) even though WS-DATA can hold three
+000210*                   digits -- a quotient of 10 or more silently
+000220*                   truncated.  The quotient is now proved in a
+000230*                   wider holding field first, and an overflow
+000240*                   is posted to an OEREJ suspense file (shared
+000250*                   REJCOM layout) instead of truncating.
+000260* 2026-08-08   gag  batch odd/even tally now reports a
+000270*                   control-total reconciliation -- odd plus
+000280*                   even must tie back to the count read from
+000290*                   OETRAN.
+000300* 2026-08-08   gag  batch odd/even tally now checkpoints every
+000310*                   10 numbers, the same way addTwoNum does, so a
+000320*                   large run interrupted partway through --
+000330*                   whether started directly or through the
+000340*                   calcMenu driver -- restarts from the last
+000350*                   completed number instead of from the top of
+000360*                   OETRAN.
+000370*****************************************************************
+
+000380 environment division.
+000390 input-output section.
+000400 file-control.
+000410     select NUMBER-FILE assign to "OETRAN"
+000420         organization is sequential
+000430         file status is WS-TRAN-STATUS.
+000440     select NUMBER-REJECT-FILE assign to "OEREJ"
+000450         organization is sequential
+000460         file status is WS-REJECT-STATUS.
+000470     select NUMBER-CHECKPOINT-FILE assign to "OECKPT"
+000480         organization is sequential
+000490         file status is WS-CKPT-STATUS.
+
+000500 data division.
+000510 file section.
+000520 fd  NUMBER-FILE.
+000530 01  NUMBER-RECORD.
+000540     05 NR-DATA               PIC S9(03).
+
+000550 fd  NUMBER-REJECT-FILE.
+000560     copy REJCOM.
+
+000570 fd  NUMBER-CHECKPOINT-FILE.
+000580 01  CHECKPOINT-RECORD.
+000590     05 CK-TOTAL-COUNT        PIC 9(05).
+000600     05 CK-ODD-COUNT          PIC 9(05).
+000610     05 CK-EVEN-COUNT         PIC 9(05).
+
+000620 working-storage section.
+000630 01 WS-DATA PIC S9(3).
+000640 01 WS-RESULT PIC S9(1).
+000650 01 WS-REMAINDER PIC S9(1).
+000660*
+000670 01 WS-RUN-MODE               PIC X(01).
+000680     88 SINGLE-MODE           VALUE "S" "s".
+000690     88 BATCH-MODE            VALUE "B" "b".
+000700 01 WS-TRAN-STATUS            PIC X(02).
+000710     88 TRAN-OK               VALUE "00".
+000720 01 WS-TRAN-EOF-SWITCH        PIC X(01) VALUE "N".
+000730     88 TRAN-EOF              VALUE "Y".
+000740 01 WS-ODD-COUNT              PIC 9(05) VALUE ZEROES.
+000750 01 WS-EVEN-COUNT             PIC 9(05) VALUE ZEROES.
+000760 01 WS-TOTAL-COUNT            PIC 9(05) VALUE ZEROES.
+000770 01 WS-QUOTIENT-CHECK         PIC S9(05) VALUE ZEROES.
+000780 01 WS-OVERFLOW-SWITCH        PIC X(01) VALUE "N".
+000790     88 RESULT-OVERFLOW       VALUE "Y".
+000800     88 RESULT-OK             VALUE "N".
+000810 01 WS-REJECT-STATUS          PIC X(02).
+000820     88 REJECT-OK             VALUE "00".
+000830 01 WS-CKPT-STATUS            PIC X(02).
+000840     88 CKPT-OK               VALUE "00".
+000850 01 WS-CKPT-INTERVAL          PIC 9(03) VALUE 10.
+000860 01 WS-CKPT-QUOTIENT          PIC 9(05) VALUE ZEROES.
+000870 01 WS-CKPT-REMAINDER         PIC 9(03) VALUE ZEROES.
+000880 01 WS-RESTART-COUNT          PIC 9(05) VALUE ZEROES.
+
+000890 procedure division.
+000900 PRG-BEGIN.
+000910     display "Enter mode - S (single) or B (batch):"
+000920     accept WS-RUN-MODE
+000930     if BATCH-MODE
+000940         perform BATCH-CHECK-JOB
+000950     else
+000960         open extend NUMBER-REJECT-FILE
+000970         if not REJECT-OK
+000980             open output NUMBER-REJECT-FILE
+000990         end-if
+001000         display "Enter a number:"
+001010         accept WS-DATA
+001020         perform CHECK-ODD-EVEN
+001030         if RESULT-OVERFLOW
+001040             display "*** QUOTIENT OVERFLOW - logged, "
+001050                 "classification below still valid ***"
+001060             perform WRITE-REJECT-RECORD
+001070         end-if
+001080         if WS-REMAINDER = 0
+001090             display "Even"
+001100         else
+001110             display "Odd"
+001120         end-if
+001130         close NUMBER-REJECT-FILE
+001140     end-if
+001150     stop run.
+
+001160 CHECK-ODD-EVEN.
+001170     set RESULT-OK to true
+001180     divide WS-DATA by 2 giving WS-QUOTIENT-CHECK
+001190         remainder WS-REMAINDER
+001200     if WS-QUOTIENT-CHECK > 9 or WS-QUOTIENT-CHECK < -9
+001210         set RESULT-OVERFLOW to true
+001220         move zeroes to WS-RESULT
+001230     else
+001240         move WS-QUOTIENT-CHECK to WS-RESULT
+001250     end-if.
+
+001260 WRITE-REJECT-RECORD.
+001270     move "CHECKODDEV" to REJ-SOURCE-PROGRAM
+001280     move WS-DATA to REJ-INPUT-1
+001290     move ZEROES to REJ-INPUT-2
+001300     move "QOVF" to REJ-REASON-CODE
+001310     move "Quotient exceeds one digit" to REJ-REASON-TEXT
+001320     write REJ-SUSPENSE-RECORD.
+
+001330 BATCH-CHECK-JOB.
+001340     move zeroes to WS-ODD-COUNT
+001350     move zeroes to WS-EVEN-COUNT
+001360     move zeroes to WS-TOTAL-COUNT
+001370     open extend NUMBER-REJECT-FILE
+001380     if not REJECT-OK
+001390         open output NUMBER-REJECT-FILE
+001400     end-if
+001410     perform LOAD-CHECKPOINT
+001420     open input NUMBER-FILE
+001430     perform READ-NUMBER-RECORD
+001440     if WS-RESTART-COUNT > 0
+001450         display "Resuming after " WS-RESTART-COUNT
+001460             " previously completed numbers"
+001470         perform SKIP-COMMITTED-RECORD
+001480             until WS-TOTAL-COUNT = WS-RESTART-COUNT or TRAN-EOF
+001490     end-if
+001500     perform PROCESS-NUMBER-RECORD until TRAN-EOF
+001510     display "-----------------------------------"
+001520     display "Total numbers : " WS-TOTAL-COUNT
+001530     display "Odd           : " WS-ODD-COUNT
+001540     display "Even          : " WS-EVEN-COUNT
+001550     if WS-TOTAL-COUNT = WS-ODD-COUNT + WS-EVEN-COUNT
+001560         display "Control total : TIES OUT"
+001570     else
+001580         display "Control total : *** OUT OF BALANCE ***"
+001590     end-if
+001600     perform CLEAR-CHECKPOINT
+001610     close NUMBER-FILE
+001620     close NUMBER-REJECT-FILE.
+
+001630 SKIP-COMMITTED-RECORD.
+001640     add 1 to WS-TOTAL-COUNT
+001650     perform READ-NUMBER-RECORD.
+
+001660 READ-NUMBER-RECORD.
+001670     read NUMBER-FILE
+001680         at end set TRAN-EOF to true
+001690     end-read.
+
+001700 PROCESS-NUMBER-RECORD.
+001710     move NR-DATA to WS-DATA
+001720     perform CHECK-ODD-EVEN
+001730     if RESULT-OVERFLOW
+001740         display WS-DATA " *** QUOTIENT OVERFLOW - logged ***"
+001750         perform WRITE-REJECT-RECORD
+001760     end-if
+001770     add 1 to WS-TOTAL-COUNT
+001780     if WS-REMAINDER = 0
+001790         add 1 to WS-EVEN-COUNT
+001800         display WS-DATA " Even"
+001810     else
+001820         add 1 to WS-ODD-COUNT
+001830         display WS-DATA " Odd"
+001840     end-if
+001850     divide WS-TOTAL-COUNT by WS-CKPT-INTERVAL
+001860         giving WS-CKPT-QUOTIENT remainder WS-CKPT-REMAINDER
+001870     if WS-CKPT-REMAINDER = 0
+001880         perform WRITE-CHECKPOINT
+001890     end-if
+001900     perform READ-NUMBER-RECORD.
+
+001910 LOAD-CHECKPOINT.
+001920     move zeroes to WS-RESTART-COUNT
+001930     open input NUMBER-CHECKPOINT-FILE
+001940     if CKPT-OK
+001950         read NUMBER-CHECKPOINT-FILE
+001960             at end move zeroes to CK-TOTAL-COUNT CK-ODD-COUNT
+001970                 CK-EVEN-COUNT
+001980         end-read
+001990         move CK-TOTAL-COUNT to WS-RESTART-COUNT
+002000         move CK-ODD-COUNT to WS-ODD-COUNT
+002010         move CK-EVEN-COUNT to WS-EVEN-COUNT
+002020         close NUMBER-CHECKPOINT-FILE
+002030     end-if.
+
+002040 WRITE-CHECKPOINT.
+002050     open output NUMBER-CHECKPOINT-FILE
+002060     move WS-TOTAL-COUNT to CK-TOTAL-COUNT
+002070     move WS-ODD-COUNT to CK-ODD-COUNT
+002080     move WS-EVEN-COUNT to CK-EVEN-COUNT
+002090     write CHECKPOINT-RECORD
+002100     close NUMBER-CHECKPOINT-FILE.
+
+002110 CLEAR-CHECKPOINT.
+002120     open output NUMBER-CHECKPOINT-FILE
+002130     move zeroes to CK-TOTAL-COUNT
+002140     move zeroes to CK-ODD-COUNT
+002150     move zeroes to CK-EVEN-COUNT
+002160     write CHECKPOINT-RECORD
+002170     close NUMBER-CHECKPOINT-FILE.
