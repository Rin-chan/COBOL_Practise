@@ -1,18 +1,421 @@
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. acceptValues.
-
-000300 DATA DIVISION.
-000310   WORKING-STORAGE SECTION.
-000320* PIC is used to define datatype (9 for numeric, A for alphabetic, X for alphanumeric, V for implicit decimal, S for sign, P for assumed decimal)
-000321   01 WS-STUDENT-NAME PIC X(25).
-000330   01 WS-DATE PIC X(10).
-
-000400 PROCEDURE DIVISION.
-000410* ACCEPT is used to get user input from internal
-000411   ACCEPT WS-STUDENT-NAME.
-000420* FROM is used to get value from computer (will not require user input for date)
-000421   ACCEPT WS-DATE FROM DATE.
-000430   DISPLAY "Name : " WS-STUDENT-NAME.
-000440   DISPLAY "Date : " WS-DATE.
-
-000500 STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. acceptValues.
+000030 AUTHOR. REGISTRAR-SYSTEMS-GROUP.
+000040 INSTALLATION. STUDENT-RECORDS.
+000050 DATE-WRITTEN. 2024-01-15.
+000060 DATE-COMPILED.
+000070*
+000080***************************************************************
+000090* MODIFICATION HISTORY
+000100*---------------------------------------------------------------
+000110* DATE       INIT DESCRIPTION
+000120*---------------------------------------------------------------
+000130* 2024-01-15  JAT Original one-shot ACCEPT/DISPLAY registration.
+000140* 2026-08-08  RSG Added STUDENT-MASTER indexed file so a
+000150*                 registration survives past STOP RUN and can
+000160*                 be looked up later.  Key is generated from a
+000170*                 control record so it stays unique run to run.
+000180* 2026-08-08  RSG Added a name/date duplicate check ahead of the
+000190*                 master write, and a REGREJ suspense file that
+000200*                 catches duplicates and other rejected entries.
+000210* 2026-08-08  RSG Added a batch run mode driven off a REGTRAN
+000220*                 header/detail/trailer transaction file, so a
+000230*                 whole day's registrations can run in one job.
+000240* 2026-08-08  RSG Added a REGAUDT audit trail -- every attempt,
+000250*                 accepted or rejected, is timestamped and kept
+000260*                 apart from the master file.
+000270* 2026-08-08  RSG The system date is now range-checked and shown
+000280*                 in MM/DD/YY form alongside the raw value, using
+000290*                 the shared DATEVAL/DATEPRC date-validation
+000300*                 copybooks.
+000310* 2026-08-08  RSG Added an "U" update mode that looks up an
+000320*                 existing WS-STUDENT-NAME on STUDENT-MASTER and
+000330*                 lets the operator correct the WS-DATE on file,
+000340*                 so a mis-keyed registration no longer has to be
+000350*                 fixed by hand outside the program.
+000360***************************************************************
+
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT STUDENT-MASTER ASSIGN TO "STUMAST"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS MR-KEY
+000440         ALTERNATE RECORD KEY IS MR-NAME-DATE-KEY WITH DUPLICATES
+000450         FILE STATUS IS WS-MASTER-STATUS.
+000460     SELECT REGISTRATION-CONTROL ASSIGN TO "REGCTL"
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS WS-CONTROL-STATUS.
+000490     SELECT REGISTRATION-REJECT ASSIGN TO "REGREJ"
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS WS-REJECT-STATUS.
+000520     SELECT TRANSACTION-FILE ASSIGN TO "REGTRAN"
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS WS-TRAN-STATUS.
+000550     SELECT REGISTRATION-AUDIT ASSIGN TO "REGAUDT"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS WS-AUDIT-STATUS.
+
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  STUDENT-MASTER.
+000610 01  MASTER-RECORD.
+000620     05 MR-KEY                  PIC 9(06).
+000630     05 MR-NAME-DATE-KEY.
+000640         10 MR-STUDENT-NAME     PIC X(25).
+000650         10 MR-DATE             PIC X(10).
+
+000660 FD  REGISTRATION-CONTROL.
+000670 01  CONTROL-RECORD.
+000680     05 CR-NEXT-KEY             PIC 9(06).
+
+000690 FD  REGISTRATION-REJECT.
+000700 01  REJECT-RECORD.
+000710     05 RJ-STUDENT-NAME         PIC X(25).
+000720     05 RJ-DATE                 PIC X(10).
+000730     05 RJ-REASON-CODE          PIC X(04).
+000740     05 RJ-REASON-TEXT          PIC X(30).
+
+000750 FD  TRANSACTION-FILE.
+000760 01  TRAN-RECORD.
+000770     05 TR-RECORD-TYPE          PIC X(01).
+000780         88 TR-HEADER-REC       VALUE "H".
+000790         88 TR-DETAIL-REC       VALUE "D".
+000800         88 TR-TRAILER-REC      VALUE "T".
+000810     05 TR-DETAIL-DATA.
+000820         10 TR-STUDENT-NAME     PIC X(25).
+000830         10 TR-DATE             PIC X(10).
+000840     05 TR-HEADER-DATA REDEFINES TR-DETAIL-DATA.
+000850         10 TR-RUN-DATE         PIC X(10).
+000860         10 FILLER              PIC X(25).
+000870     05 TR-TRAILER-DATA REDEFINES TR-DETAIL-DATA.
+000880         10 TR-RECORD-COUNT     PIC 9(06).
+000890         10 FILLER              PIC X(29).
+
+000900 FD  REGISTRATION-AUDIT.
+000910 01  AUDIT-RECORD.
+000920     05 AR-STUDENT-NAME         PIC X(25).
+000930     05 AR-DATE                 PIC X(10).
+000940     05 AR-RESULT               PIC X(08).
+000950     05 AR-TIMESTAMP            PIC 9(08).
+
+000960   WORKING-STORAGE SECTION.
+000970* PIC is used to define datatype (9 for numeric, A for alphabetic, X for alphanumeric, V for implicit decimal, S for sign, P for assumed decimal)
+000980   01 WS-STUDENT-NAME PIC X(25).
+000990   01 WS-DATE PIC X(10).
+001000   COPY DATEVAL.
+001010*
+001020   01 WS-MASTER-STATUS           PIC X(02).
+001030       88 MASTER-OK              VALUE "00".
+001040       88 MASTER-EOF             VALUE "10".
+001050       88 MASTER-NOT-FOUND       VALUE "23".
+001060   01 WS-CONTROL-STATUS          PIC X(02).
+001070       88 CONTROL-OK             VALUE "00".
+001080       88 CONTROL-EOF            VALUE "10".
+001090   01 WS-NEXT-KEY                PIC 9(06) VALUE ZEROES.
+001100   01 WS-REJECT-STATUS           PIC X(02).
+001110       88 REJECT-OK              VALUE "00".
+001120   01 WS-DUP-SWITCH              PIC X(01) VALUE "N".
+001130       88 DUPLICATE-FOUND        VALUE "Y".
+001140       88 NO-DUPLICATE-FOUND     VALUE "N".
+001150   01 WS-TRAN-STATUS             PIC X(02).
+001160       88 TRAN-OK                VALUE "00".
+001170   01 WS-TRAN-EOF-SWITCH         PIC X(01) VALUE "N".
+001180       88 TRAN-EOF               VALUE "Y".
+001190   01 WS-RUN-MODE                PIC X(01).
+001200       88 BATCH-MODE             VALUE "B" "b".
+001210       88 INTERACTIVE-MODE       VALUE "I" "i".
+001220       88 UPDATE-MODE            VALUE "U" "u".
+001230   01 WS-BATCH-COUNT             PIC 9(06) VALUE ZEROES.
+001240   01 WS-AUDIT-STATUS            PIC X(02).
+001250       88 AUDIT-OK               VALUE "00".
+001260   01 WS-AUDIT-RESULT            PIC X(08).
+001270   01 WS-FOUND-SWITCH            PIC X(01) VALUE "N".
+001280       88 RECORD-FOUND           VALUE "Y".
+001290       88 RECORD-NOT-FOUND       VALUE "N".
+001300   01 WS-NEW-DATE                PIC X(10).
+
+001310 PROCEDURE DIVISION.
+
+001320***************************************************************
+001330* 0000-MAINLINE
+001340* Controls the single-registration interactive session.
+001350***************************************************************
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE
+001380     DISPLAY "Enter mode - I (interactive), B (batch) or "
+001390         "U (update):"
+001400     ACCEPT WS-RUN-MODE
+001410     EVALUATE TRUE
+001420         WHEN BATCH-MODE
+001430             PERFORM 5000-BATCH-PROCESS
+001440         WHEN UPDATE-MODE
+001450             PERFORM 7000-UPDATE-REGISTRATION
+001460         WHEN OTHER
+001470             PERFORM 2000-ACCEPT-REGISTRATION
+001480             PERFORM 2500-CHECK-DUPLICATE
+001490             IF DUPLICATE-FOUND
+001500                 PERFORM 4000-WRITE-REJECT
+001510             ELSE
+001520                 PERFORM 3000-WRITE-MASTER-RECORD
+001530             END-IF
+001540     END-EVALUATE
+001550     PERFORM 9000-TERMINATE
+001560     GOBACK.
+
+001570***************************************************************
+001580* 1000-INITIALIZE
+001590* Opens the master file and the key-control file and pulls the
+001600* next available master-file key.
+001610***************************************************************
+001620 1000-INITIALIZE.
+001630     OPEN I-O REGISTRATION-CONTROL
+001640     IF NOT CONTROL-OK
+001650         OPEN OUTPUT REGISTRATION-CONTROL
+001660         MOVE ZEROES TO CR-NEXT-KEY
+001670         WRITE CONTROL-RECORD
+001680         CLOSE REGISTRATION-CONTROL
+001690         OPEN I-O REGISTRATION-CONTROL
+001700     END-IF
+001710     CLOSE REGISTRATION-CONTROL
+001720     OPEN I-O STUDENT-MASTER
+001730     IF NOT MASTER-OK
+001740         CLOSE STUDENT-MASTER
+001750         OPEN OUTPUT STUDENT-MASTER
+001760         CLOSE STUDENT-MASTER
+001770         OPEN I-O STUDENT-MASTER
+001780     END-IF
+001790     OPEN EXTEND REGISTRATION-REJECT
+001800     IF NOT REJECT-OK
+001810         OPEN OUTPUT REGISTRATION-REJECT
+001820     END-IF
+001830     OPEN EXTEND REGISTRATION-AUDIT
+001840     IF NOT AUDIT-OK
+001850         OPEN OUTPUT REGISTRATION-AUDIT
+001860     END-IF.
+
+001870***************************************************************
+001880* 2000-ACCEPT-REGISTRATION
+001890* Gets the student name and today's date from the operator.
+001900***************************************************************
+001910 2000-ACCEPT-REGISTRATION.
+001920* ACCEPT is used to get user input from internal
+001930     ACCEPT WS-STUDENT-NAME
+001940* FROM is used to get value from computer (will not require user input for date)
+001950     ACCEPT WS-DATE FROM DATE
+001960     MOVE WS-DATE (1:6) TO DTV-RAW-DATE
+001970     PERFORM DTV-VALIDATE-DATE
+001980     IF DTV-DATE-INVALID
+001990         DISPLAY "*** WARNING: system date appears invalid ***"
+002000     END-IF
+002010     DISPLAY "Name : " WS-STUDENT-NAME
+002020     DISPLAY "Date : " WS-DATE " (" DTV-FORMATTED-DATE ")".
+
+002030***************************************************************
+002040* 2500-CHECK-DUPLICATE
+002050* Looks for an existing master record with the same name and
+002060* date.  A hit means this is a second registration for the
+002070* same student on the same day.
+002080***************************************************************
+002090 2500-CHECK-DUPLICATE.
+002100     SET NO-DUPLICATE-FOUND TO TRUE
+002110     MOVE WS-STUDENT-NAME TO MR-STUDENT-NAME
+002120     MOVE WS-DATE TO MR-DATE
+002130     START STUDENT-MASTER KEY IS EQUAL MR-NAME-DATE-KEY
+002140         INVALID KEY
+002150             SET NO-DUPLICATE-FOUND TO TRUE
+002160         NOT INVALID KEY
+002170             READ STUDENT-MASTER NEXT RECORD
+002180                 AT END
+002190                     SET NO-DUPLICATE-FOUND TO TRUE
+002200                 NOT AT END
+002210                     IF MR-STUDENT-NAME = WS-STUDENT-NAME
+002220                         AND MR-DATE = WS-DATE
+002230                         SET DUPLICATE-FOUND TO TRUE
+002240                     END-IF
+002250             END-READ
+002260     END-START.
+
+002270***************************************************************
+002280* 2800-GET-NEXT-KEY
+002290* Draws a fresh master-file key from the control record.  This
+002300* is performed once per record written so a batch run of many
+002310* detail records does not reuse the same key on every WRITE.
+002320***************************************************************
+002330 2800-GET-NEXT-KEY.
+002340     OPEN I-O REGISTRATION-CONTROL
+002350     READ REGISTRATION-CONTROL
+002360     ADD 1 TO CR-NEXT-KEY
+002370     MOVE CR-NEXT-KEY TO WS-NEXT-KEY
+002380     REWRITE CONTROL-RECORD
+002390     CLOSE REGISTRATION-CONTROL.
+
+002400***************************************************************
+002410* 3000-WRITE-MASTER-RECORD
+002420* Builds the master record from the accepted values and posts
+002430* it to STUDENT-MASTER under the next control-file key.
+002440***************************************************************
+002450 3000-WRITE-MASTER-RECORD.
+002460     PERFORM 2800-GET-NEXT-KEY
+002470     MOVE WS-NEXT-KEY TO MR-KEY
+002480     MOVE WS-STUDENT-NAME TO MR-STUDENT-NAME
+002490     MOVE WS-DATE TO MR-DATE
+002500     WRITE MASTER-RECORD
+002510     IF MASTER-OK
+002520         DISPLAY "Registration saved, key " MR-KEY
+002530         MOVE "ACCEPTED" TO WS-AUDIT-RESULT
+002540     ELSE
+002550         DISPLAY "Registration NOT saved, status "
+002560             WS-MASTER-STATUS
+002570         MOVE "MASTFAIL" TO WS-AUDIT-RESULT
+002580     END-IF
+002590     MOVE WS-DATE TO AR-DATE
+002600     PERFORM 6000-WRITE-AUDIT-RECORD.
+
+002610***************************************************************
+002620* 4000-WRITE-REJECT
+002630* Posts a rejected registration attempt to the suspense file
+002640* with a reason code instead of letting it fall through.
+002650***************************************************************
+002660 4000-WRITE-REJECT.
+002670     MOVE WS-STUDENT-NAME TO RJ-STUDENT-NAME
+002680     MOVE WS-DATE TO RJ-DATE
+002690     MOVE "DUP1" TO RJ-REASON-CODE
+002700     MOVE "Duplicate name/date registration" TO RJ-REASON-TEXT
+002710     WRITE REJECT-RECORD
+002720     DISPLAY "Registration REJECTED, reason " RJ-REASON-CODE
+002730     MOVE "REJECTED" TO WS-AUDIT-RESULT
+002740     MOVE WS-DATE TO AR-DATE
+002750     PERFORM 6000-WRITE-AUDIT-RECORD.
+
+002760***************************************************************
+002770* 5000-BATCH-PROCESS
+002780* Drives a whole transaction file of registrations through the
+002790* same duplicate-check / master-write / reject logic used for a
+002800* single interactive registration.
+002810***************************************************************
+002820 5000-BATCH-PROCESS.
+002830     MOVE ZEROES TO WS-BATCH-COUNT
+002840     OPEN INPUT TRANSACTION-FILE
+002850     PERFORM 5100-READ-TRANSACTION
+002860     IF TR-HEADER-REC
+002870         DISPLAY "Batch run date : " TR-RUN-DATE
+002880         PERFORM 5100-READ-TRANSACTION
+002890     END-IF
+002900     PERFORM 5200-PROCESS-DETAIL
+002910         UNTIL TR-TRAILER-REC OR TRAN-EOF
+002920     IF TR-TRAILER-REC
+002930         DISPLAY "Trailer record count : " TR-RECORD-COUNT
+002940         IF TR-RECORD-COUNT NOT = WS-BATCH-COUNT
+002950             DISPLAY "*** TRAILER COUNT MISMATCH ***"
+002960         END-IF
+002970     END-IF
+002980     DISPLAY "Batch registrations processed: " WS-BATCH-COUNT
+002990     CLOSE TRANSACTION-FILE.
+
+003000***************************************************************
+003010* 5100-READ-TRANSACTION
+003020***************************************************************
+003030 5100-READ-TRANSACTION.
+003040     READ TRANSACTION-FILE
+003050         AT END SET TRAN-EOF TO TRUE
+003060     END-READ.
+
+003070***************************************************************
+003080* 5200-PROCESS-DETAIL
+003090* Handles one detail record from the transaction file.
+003100***************************************************************
+003110 5200-PROCESS-DETAIL.
+003120     MOVE TR-STUDENT-NAME TO WS-STUDENT-NAME
+003130     MOVE TR-DATE TO WS-DATE
+003140     PERFORM 2500-CHECK-DUPLICATE
+003150     IF DUPLICATE-FOUND
+003160         PERFORM 4000-WRITE-REJECT
+003170     ELSE
+003180         PERFORM 3000-WRITE-MASTER-RECORD
+003190     END-IF
+003200     ADD 1 TO WS-BATCH-COUNT
+003210     PERFORM 5100-READ-TRANSACTION.
+
+003220***************************************************************
+003230* 6000-WRITE-AUDIT-RECORD
+003240* Appends the outcome of a registration attempt -- accepted or
+003250* rejected -- to the audit trail, with a timestamp.
+003260***************************************************************
+003270 6000-WRITE-AUDIT-RECORD.
+003280     MOVE WS-STUDENT-NAME TO AR-STUDENT-NAME
+003290     MOVE WS-AUDIT-RESULT TO AR-RESULT
+003300     ACCEPT AR-TIMESTAMP FROM TIME
+003310     WRITE AUDIT-RECORD.
+
+003320***************************************************************
+003330* 7000-UPDATE-REGISTRATION
+003340* Looks up an existing master record by student name and lets
+003350* the operator correct the date on file.  The master file has
+003360* no name-only index, so this walks the file in primary-key
+003370* order comparing names until a match or end of file.
+003380***************************************************************
+003390 7000-UPDATE-REGISTRATION.
+003400     DISPLAY "Enter student name to look up:"
+003410     ACCEPT WS-STUDENT-NAME
+003420     SET RECORD-NOT-FOUND TO TRUE
+003430     MOVE ZEROES TO MR-KEY
+003440     START STUDENT-MASTER KEY IS NOT LESS THAN MR-KEY
+003450         INVALID KEY
+003460             DISPLAY "No registrations on file"
+003470         NOT INVALID KEY
+003480             PERFORM 7100-FIND-NEXT-MATCH
+003490                 UNTIL RECORD-FOUND OR MASTER-EOF
+003500     END-START
+003510     IF RECORD-FOUND
+003520         DISPLAY "Found -- Name: " MR-STUDENT-NAME
+003530             " Date: " MR-DATE
+003540         DISPLAY "Enter corrected date:"
+003550         ACCEPT WS-NEW-DATE
+003560         MOVE WS-NEW-DATE TO MR-DATE
+003570         REWRITE MASTER-RECORD
+003580         MOVE WS-NEW-DATE TO AR-DATE
+003590         IF MASTER-OK
+003600             DISPLAY "Registration date updated, key " MR-KEY
+003610             MOVE "UPDATED " TO WS-AUDIT-RESULT
+003620         ELSE
+003630             DISPLAY "Update NOT saved, status "
+003640                 WS-MASTER-STATUS
+003650             MOVE "UPDFAIL " TO WS-AUDIT-RESULT
+003660         END-IF
+003670     ELSE
+003680         DISPLAY "No matching registration found for "
+003690             WS-STUDENT-NAME
+003700         MOVE SPACES TO AR-DATE
+003710         MOVE "NOTFOUND" TO WS-AUDIT-RESULT
+003720     END-IF
+003730     MOVE WS-STUDENT-NAME TO AR-STUDENT-NAME
+003740     PERFORM 6000-WRITE-AUDIT-RECORD.
+003750***************************************************************
+003760* 7100-FIND-NEXT-MATCH
+003770***************************************************************
+003780 7100-FIND-NEXT-MATCH.
+003790     READ STUDENT-MASTER NEXT RECORD
+003800         AT END
+003810             CONTINUE
+003820         NOT AT END
+003830             IF MR-STUDENT-NAME = WS-STUDENT-NAME
+003840                 SET RECORD-FOUND TO TRUE
+003850             END-IF
+003860     END-READ.
+
+003870***************************************************************
+003880* 9000-TERMINATE
+003890***************************************************************
+003900 9000-TERMINATE.
+003910     CLOSE STUDENT-MASTER
+003920     CLOSE REGISTRATION-REJECT
+003930     CLOSE REGISTRATION-AUDIT.
+
+003940***************************************************************
+003950* DTV-VALIDATE-DATE (from the shared DATEPRC copybook)
+003960* Range-checks the system date and builds a readable MM/DD/YY
+003970* form of it.
+003980***************************************************************
+003990 COPY DATEPRC.
