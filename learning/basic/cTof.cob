@@ -1,15 +1,233 @@
 010000 identification division.
-011000 program-id. cTof.
+010100 program-id. cTof.
+010200 author. PLANT-INSTRUMENTATION.
+010300 date-written. 2024-03-10.
+010400 date-compiled.
+010500*
+010600*****************************************************************
+010700* modification history
+010800*-----------------------------------------------------------------
+010900* date        init description
+011000*-----------------------------------------------------------------
+011100* 2024-03-10   jat  original single hardcoded C-to-F conversion.
+011200* 2026-08-08   pig  widened WS-DATA to signed so sub-zero
+011300*                   readings can be represented, and added a
+011400*                   batch mode that reads a file of daily C
+011500*                   readings and reports C, F and the day's
+011600*                   min/max/average Fahrenheit.
+011610* 2026-08-08   pig  added a reverse F-to-C direction, and
+011620*                   rejects any reading below absolute zero
+011630*                   (-273.15C / -459.67F) instead of converting
+011640*                   a bad sensor value as if it were valid.
+011650* 2026-08-08   pig  ends with GOBACK instead of STOP RUN so this
+011660*                   program can now also be CALLed from the
+011670*                   calcMenu driver and hand control back to it.
+011680* 2026-08-08   pig  batch job now keeps a year-to-date CTOFYTD
+011690*                   control record of the overall min/max F
+011691*                   reading across all runs, instead of throwing
+011692*                   each run's min/max away at end of job.
+011693* 2026-08-09   pig  direction is now only accepted in single
+011694*                   mode; the transaction file holds Celsius
+011695*                   readings only, so batch mode forces C-to-F
+011696*                   itself instead of relying on an ACCEPT the
+011697*                   batch SYSIN never supplied. This also keeps
+011698*                   the F fields always in Fahrenheit, since
+011699*                   batch no longer runs in reverse.
+011700*****************************************************************
+
+012000 environment division.
+012100 input-output section.
+012200 file-control.
+012300     select TEMP-READING-FILE assign to "CTOFTRAN"
+012400         organization is sequential
+012500         file status is WS-TRAN-STATUS.
+012550     select YTD-CONTROL-FILE assign to "CTOFYTD"
+012560         organization is sequential
+012570         file status is WS-YTD-STATUS.
 
 020000 data division.
+020100 file section.
+020200 fd  TEMP-READING-FILE.
+020300 01  TEMP-READING-RECORD.
+020400     05 TR-DATE               PIC X(08).
+020500     05 TR-CELSIUS            PIC S9(03)V9(02).
+
+020550 fd  YTD-CONTROL-FILE.
+020600 01  YTD-CONTROL-RECORD.
+020610     05 YTD-MIN-F             PIC S9(03)V9(02).
+020620     05 YTD-MAX-F             PIC S9(03)V9(02).
+
 021000 working-storage section.
-021100 01 WS-DATA PIC 9(3)V9(2) value 37.5.
-021200 01 WS-RESULT PIC 9(3)V9(2).
+021100 01 WS-DATA PIC S9(3)V9(2) value 37.5.
+021200 01 WS-RESULT PIC S9(3)V9(2).
+021300*
+021400 01 WS-RUN-MODE               PIC X(01).
+021500     88 SINGLE-MODE           VALUE "S" "s".
+021600     88 BATCH-MODE            VALUE "B" "b".
+021700 01 WS-TRAN-STATUS            PIC X(02).
+021800     88 TRAN-OK               VALUE "00".
+021900 01 WS-TRAN-EOF-SWITCH        PIC X(01) VALUE "N".
+022000     88 TRAN-EOF              VALUE "Y".
+022100 01 WS-READING-COUNT          PIC 9(05) VALUE ZEROES.
+022200 01 WS-SUM-F                  PIC S9(07)V9(02) VALUE ZEROES.
+022300 01 WS-MIN-F                  PIC S9(03)V9(02) VALUE ZEROES.
+022400 01 WS-MAX-F                  PIC S9(03)V9(02) VALUE ZEROES.
+022500 01 WS-AVG-F                  PIC S9(03)V9(02) VALUE ZEROES.
+022600 01 WS-DIRECTION              PIC X(01).
+022700     88 DIR-C-TO-F            VALUE "C" "c".
+022800     88 DIR-F-TO-C            VALUE "F" "f".
+022900 01 WS-VALID-SWITCH           PIC X(01) VALUE "Y".
+023000     88 READING-VALID         VALUE "Y".
+023100     88 READING-INVALID       VALUE "N".
+023200 01 WS-ABS-ZERO-C             PIC S9(03)V9(02) VALUE -273.15.
+023300 01 WS-ABS-ZERO-F             PIC S9(03)V9(02) VALUE -459.67.
+023400 01 WS-INVALID-COUNT          PIC 9(05) VALUE ZEROES.
+023410 01 WS-YTD-MIN-F              PIC S9(03)V9(02) VALUE ZEROES.
+023420 01 WS-YTD-MAX-F              PIC S9(03)V9(02) VALUE ZEROES.
+023430 01 WS-YTD-STATUS             PIC X(02).
+023440     88 YTD-OK                VALUE "00".
+023450 01 WS-YTD-SWITCH             PIC X(01) VALUE "N".
+023460     88 YTD-DATA-FOUND        VALUE "Y".
+023470     88 YTD-DATA-NOT-FOUND    VALUE "N".
 
 030000 procedure division.
 031000 PRG-BEGIN.
-031100 display "c: " WS-DATA.
-031200 multiply WS-DATA by 1.8 giving WS-RESULT.
-031300 add WS-RESULT to 32 giving WS-RESULT.
-031300 display "f: " WS-RESULT.
-031400 stop run.
\ No newline at end of file
+031050     display "Enter mode - S (single) or B (batch):"
+031060     accept WS-RUN-MODE
+031070     if BATCH-MODE
+031080         perform BATCH-CONVERT-JOB
+031090     else
+031091         display "Enter direction - C (C to F) or F (F to C):"
+031092         accept WS-DIRECTION
+031095         perform VALIDATE-READING
+031096         if READING-INVALID
+031097             display "*** READING BELOW ABSOLUTE ZERO - "
+031098                 "not converted ***"
+031099         else
+031100             if DIR-F-TO-C
+031110                 display "f: " WS-DATA
+031120                 perform CONVERT-F-TO-C
+031130                 display "c: " WS-RESULT
+031140             else
+031150                 display "c: " WS-DATA
+031160                 perform CONVERT-C-TO-F
+031170                 display "f: " WS-RESULT
+031180             end-if
+031190         end-if
+031400     end-if
+031410     goback.
+
+031500 VALIDATE-READING.
+031510     set READING-VALID to true
+031520     if DIR-F-TO-C
+031530         if WS-DATA < WS-ABS-ZERO-F
+031540             set READING-INVALID to true
+031550         end-if
+031560     else
+031570         if WS-DATA < WS-ABS-ZERO-C
+031580             set READING-INVALID to true
+031590         end-if
+031600     end-if.
+
+032000 CONVERT-C-TO-F.
+032100     multiply WS-DATA by 1.8 giving WS-RESULT
+032200     add WS-RESULT to 32 giving WS-RESULT.
+
+032300 CONVERT-F-TO-C.
+032400     subtract 32 from WS-DATA giving WS-RESULT
+032500     divide WS-RESULT by 1.8 giving WS-RESULT.
+
+033000 BATCH-CONVERT-JOB.
+033010     move "C" to WS-DIRECTION
+033050     move "N" to WS-TRAN-EOF-SWITCH
+033100     move zeroes to WS-READING-COUNT
+033200     move zeroes to WS-SUM-F
+033250     move zeroes to WS-INVALID-COUNT
+033260     perform LOAD-YTD-CONTROL
+033300     open input TEMP-READING-FILE
+033400     perform READ-TEMP-READING
+033500     perform PROCESS-TEMP-READING until TRAN-EOF
+033600     display "-----------------------------------"
+033700     if WS-READING-COUNT > 0
+033800         divide WS-SUM-F by WS-READING-COUNT giving WS-AVG-F
+033900         display "Readings  : " WS-READING-COUNT
+034000         display "Min F     : " WS-MIN-F
+034100         display "Max F     : " WS-MAX-F
+034200         display "Average F : " WS-AVG-F
+034210         perform UPDATE-YTD-CONTROL
+034220         display "YTD Min F : " WS-YTD-MIN-F
+034230         display "YTD Max F : " WS-YTD-MAX-F
+034300     else
+034400         display "No readings found on transaction file"
+034500     end-if
+034550     display "Rejected  : " WS-INVALID-COUNT
+034600     close TEMP-READING-FILE.
+
+035000 READ-TEMP-READING.
+035100     read TEMP-READING-FILE
+035200         at end set TRAN-EOF to true
+035300     end-read.
+
+036000 PROCESS-TEMP-READING.
+036100     move TR-CELSIUS to WS-DATA
+036150     perform VALIDATE-READING
+036160     if READING-INVALID
+036170         add 1 to WS-INVALID-COUNT
+036180         display TR-DATE "  *** REJECTED - below absolute zero"
+036190     else
+036210         if DIR-F-TO-C
+036220             perform CONVERT-F-TO-C
+036230         else
+036240             perform CONVERT-C-TO-F
+036250         end-if
+036300         display TR-DATE "  IN=" WS-DATA "  OUT=" WS-RESULT
+036400         add 1 to WS-READING-COUNT
+036500         add WS-RESULT to WS-SUM-F
+036600         if WS-READING-COUNT = 1
+036700             move WS-RESULT to WS-MIN-F
+036800             move WS-RESULT to WS-MAX-F
+036900         else
+037000             if WS-RESULT < WS-MIN-F
+037100                 move WS-RESULT to WS-MIN-F
+037200             end-if
+037300             if WS-RESULT > WS-MAX-F
+037400                 move WS-RESULT to WS-MAX-F
+037500             end-if
+037600         end-if
+037650     end-if
+037700     perform READ-TEMP-READING.
+
+038000 LOAD-YTD-CONTROL.
+038010     set YTD-DATA-NOT-FOUND to true
+038020     open input YTD-CONTROL-FILE
+038030     if YTD-OK
+038040         read YTD-CONTROL-FILE
+038050             at end continue
+038060             not at end
+038070                 move YTD-MIN-F to WS-YTD-MIN-F
+038080                 move YTD-MAX-F to WS-YTD-MAX-F
+038090                 set YTD-DATA-FOUND to true
+038100         end-read
+038110         close YTD-CONTROL-FILE
+038120     end-if.
+
+038200 UPDATE-YTD-CONTROL.
+038210     if YTD-DATA-FOUND
+038220         if WS-MIN-F < WS-YTD-MIN-F
+038230             move WS-MIN-F to WS-YTD-MIN-F
+038240         end-if
+038250         if WS-MAX-F > WS-YTD-MAX-F
+038260             move WS-MAX-F to WS-YTD-MAX-F
+038270         end-if
+038280     else
+038290         move WS-MIN-F to WS-YTD-MIN-F
+038300         move WS-MAX-F to WS-YTD-MAX-F
+038310     end-if
+038320     perform WRITE-YTD-CONTROL.
+
+038400 WRITE-YTD-CONTROL.
+038410     open output YTD-CONTROL-FILE
+038420     move WS-YTD-MIN-F to YTD-MIN-F
+038430     move WS-YTD-MAX-F to YTD-MAX-F
+038440     write YTD-CONTROL-RECORD
+038450     close YTD-CONTROL-FILE.
