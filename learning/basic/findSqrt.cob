@@ -1,18 +1,262 @@
-001000 identification division.
-001100 program-id. findSqrt.
-
-002000 data division.
-002100 working-storage section.
-002110 01 WS-num PIC 9(2).
-002130 01 WS-result PIC 9(2).
-
-003000 procedure division.
-003100 BEGIN.
-003110 display "Enter a number".
-003115 accept WS-num.
-003120 perform SQRT-NUM.
-003130 display WS-result.
-003140 stop run.
-
-003200 SQRT-NUM.
-003210 Compute WS-result = WS-num ** .5.
\ No newline at end of file
+000010 identification division.
+000020 program-id. findSqrt.
+000030 author. GENERAL-ACCOUNTING.
+000040 date-written. 2024-02-27.
+000050 date-compiled.
+000060*
+000070*****************************************************************
+000080* modification history
+000090*-----------------------------------------------------------------
+000100* date        init description
+000110*-----------------------------------------------------------------
+000120* 2024-02-27   jat  original single-value square-root calculation.
+000130* 2026-08-08   gag  widened WS-num to signed and now rejects
+000140*                   negative input instead of computing a bad
+000150*                   root, and widened WS-result to keep real
+000160*                   decimal precision instead of truncating to a
+000170*                   whole number.
+000180* 2026-08-08   gag  added a batch mode that reads a file of
+000190*                   numbers, runs each through SQRT-NUM, and
+000200*                   prints a report with a separate exceptions
+000210*                   section listing which inputs were not
+000220*                   perfect squares.
+000230* 2026-08-08   gag  negative-input rejections are now posted to
+000240*                   a SQRTREJ suspense file using the shared
+000250*                   REJCOM layout instead of just being displayed.
+000260* 2026-08-08   gag  ends with GOBACK instead of STOP RUN so this
+000270*                   program can now also be CALLed from the
+000280*                   calcMenu driver and hand control back to it.
+000290* 2026-08-08   gag  batch square-root job now reports a
+000300*                   control-total reconciliation -- valid plus
+000310*                   rejected numbers must tie back to the count
+000320*                   read from SQRTTRAN.
+000330* 2026-08-08   gag  batch square-root job now checkpoints every
+000340*                   10 numbers, the same way addTwoNum does, so a
+000350*                   large run interrupted partway through --
+000360*                   whether started directly or through the
+000370*                   calcMenu driver -- restarts from the last
+000380*                   completed number instead of from the top of
+000390*                   SQRTTRAN.
+000400*****************************************************************
+
+000410 environment division.
+000420 input-output section.
+000430 file-control.
+000440     select SQRT-TRANSACTION-FILE assign to "SQRTTRAN"
+000450         organization is sequential
+000460         file status is WS-TRAN-STATUS.
+000470     select SQRT-REJECT-FILE assign to "SQRTREJ"
+000480         organization is sequential
+000490         file status is WS-REJECT-STATUS.
+000500     select SQRT-CHECKPOINT-FILE assign to "SQRTCKPT"
+000510         organization is sequential
+000520         file status is WS-CKPT-STATUS.
+
+000530 data division.
+000540 file section.
+000550 fd  SQRT-TRANSACTION-FILE.
+000560 01  SQRT-TRAN-RECORD.
+000570     05 ST-NUM                PIC S9(03).
+
+000580 fd  SQRT-REJECT-FILE.
+000590     copy REJCOM.
+
+000600 fd  SQRT-CHECKPOINT-FILE.
+000610 01  CHECKPOINT-RECORD.
+000620     05 CK-NUMBER-COUNT       PIC 9(05).
+000630     05 CK-VALID-COUNT        PIC 9(05).
+000640     05 CK-EXCEPTION-COUNT    PIC 9(05).
+000650     05 CK-REJECT-COUNT       PIC 9(05).
+
+000660 working-storage section.
+000670 01 WS-num PIC S9(3).
+000680 01 WS-result PIC 9(3)V9(4).
+000690*
+000700 01 WS-RUN-MODE               PIC X(01).
+000710     88 SINGLE-MODE           VALUE "S" "s".
+000720     88 BATCH-MODE            VALUE "B" "b".
+000730 01 WS-VALID-SWITCH           PIC X(01) VALUE "Y".
+000740     88 INPUT-VALID           VALUE "Y".
+000750     88 INPUT-INVALID         VALUE "N".
+000760 01 WS-INT-ROOT               PIC 9(03).
+000770 01 WS-SQUARE-CHECK           PIC 9(06).
+000780 01 WS-PERFECT-SWITCH         PIC X(01) VALUE "Y".
+000790     88 PERFECT-SQUARE        VALUE "Y".
+000800     88 NOT-PERFECT-SQUARE    VALUE "N".
+000810 01 WS-TRAN-STATUS            PIC X(02).
+000820     88 TRAN-OK               VALUE "00".
+000830 01 WS-TRAN-EOF-SWITCH        PIC X(01) VALUE "N".
+000840     88 TRAN-EOF              VALUE "Y".
+000850 01 WS-NUMBER-COUNT           PIC 9(05) VALUE ZEROES.
+000860 01 WS-EXCEPTION-COUNT        PIC 9(05) VALUE ZEROES.
+000870 01 WS-VALID-COUNT            PIC 9(05) VALUE ZEROES.
+000880 01 WS-BATCH-REJECT-COUNT     PIC 9(05) VALUE ZEROES.
+000890 01 WS-REJECT-STATUS          PIC X(02).
+000900     88 REJECT-OK             VALUE "00".
+000910 01 WS-CKPT-STATUS            PIC X(02).
+000920     88 CKPT-OK               VALUE "00".
+000930 01 WS-CKPT-INTERVAL          PIC 9(03) VALUE 10.
+000940 01 WS-CKPT-QUOTIENT          PIC 9(05) VALUE ZEROES.
+000950 01 WS-CKPT-REMAINDER         PIC 9(03) VALUE ZEROES.
+000960 01 WS-RESTART-COUNT          PIC 9(05) VALUE ZEROES.
+
+000970 procedure division.
+000980 BEGIN.
+000990     display "Enter mode - S (single) or B (batch):"
+001000     accept WS-RUN-MODE
+001010     if BATCH-MODE
+001020         perform BATCH-SQRT-JOB
+001030     else
+001040         open extend SQRT-REJECT-FILE
+001050         if not REJECT-OK
+001060             open output SQRT-REJECT-FILE
+001070         end-if
+001080         display "Enter a number"
+001090         accept WS-num
+001100         perform VALIDATE-NUM
+001110         if INPUT-INVALID
+001120             display "*** NEGATIVE NUMBER - square root not "
+001130                 "defined ***"
+001140             move "NEG1" to REJ-REASON-CODE
+001150             move "Negative input, square root not defined" to
+001160                 REJ-REASON-TEXT
+001170             perform WRITE-REJECT-RECORD
+001180         else
+001190             perform SQRT-NUM
+001200             perform CHECK-PERFECT-SQUARE
+001210             display WS-result
+001220             if NOT-PERFECT-SQUARE
+001230                 display "(not a perfect square)"
+001240             end-if
+001250         end-if
+001260         close SQRT-REJECT-FILE
+001270     end-if
+001280     goback.
+
+001290 VALIDATE-NUM.
+001300     set INPUT-VALID to true
+001310     if WS-num < 0
+001320         set INPUT-INVALID to true
+001330     end-if.
+
+001340 SQRT-NUM.
+001350     Compute WS-result = WS-num ** .5.
+
+001360 CHECK-PERFECT-SQUARE.
+001370     set PERFECT-SQUARE to true
+001380     move WS-result to WS-INT-ROOT
+001390     compute WS-SQUARE-CHECK = WS-INT-ROOT * WS-INT-ROOT
+001400     if WS-SQUARE-CHECK not = WS-num
+001410         set NOT-PERFECT-SQUARE to true
+001420     end-if.
+
+001430 WRITE-REJECT-RECORD.
+001440     move "FINDSQRT" to REJ-SOURCE-PROGRAM
+001450     move WS-num to REJ-INPUT-1
+001460     move ZEROES to REJ-INPUT-2
+001470     write REJ-SUSPENSE-RECORD.
+
+001480 BATCH-SQRT-JOB.
+001490     move "N" to WS-TRAN-EOF-SWITCH
+001500     move zeroes to WS-NUMBER-COUNT
+001510     move zeroes to WS-EXCEPTION-COUNT
+001520     move zeroes to WS-VALID-COUNT
+001530     move zeroes to WS-BATCH-REJECT-COUNT
+001540     open extend SQRT-REJECT-FILE
+001550     if not REJECT-OK
+001560         open output SQRT-REJECT-FILE
+001570     end-if
+001580     perform LOAD-CHECKPOINT
+001590     open input SQRT-TRANSACTION-FILE
+001600     perform READ-SQRT-TRANSACTION
+001610     if WS-RESTART-COUNT > 0
+001620         display "Resuming after " WS-RESTART-COUNT
+001630             " previously completed numbers"
+001640         perform SKIP-COMMITTED-TRANSACTION
+001650             until WS-NUMBER-COUNT = WS-RESTART-COUNT or TRAN-EOF
+001660     end-if
+001670     perform PROCESS-SQRT-TRANSACTION until TRAN-EOF
+001680     display "-----------------------------------"
+001690     display "Numbers processed : " WS-NUMBER-COUNT
+001700     display "Not perfect square : " WS-EXCEPTION-COUNT
+001710     display "Valid             : " WS-VALID-COUNT
+001720     display "Rejected          : " WS-BATCH-REJECT-COUNT
+001730     if WS-NUMBER-COUNT = WS-VALID-COUNT + WS-BATCH-REJECT-COUNT
+001740         display "Control total     : TIES OUT"
+001750     else
+001760         display "Control total     : *** OUT OF BALANCE ***"
+001770     end-if
+001780     perform CLEAR-CHECKPOINT
+001790     close SQRT-TRANSACTION-FILE
+001800     close SQRT-REJECT-FILE.
+
+001810 SKIP-COMMITTED-TRANSACTION.
+001820     add 1 to WS-NUMBER-COUNT
+001830     perform READ-SQRT-TRANSACTION.
+
+001840 READ-SQRT-TRANSACTION.
+001850     read SQRT-TRANSACTION-FILE
+001860         at end set TRAN-EOF to true
+001870     end-read.
+
+001880 PROCESS-SQRT-TRANSACTION.
+001890     move ST-NUM to WS-num
+001900     add 1 to WS-NUMBER-COUNT
+001910     perform VALIDATE-NUM
+001920     if INPUT-INVALID
+001930         display WS-num " *** REJECTED - negative input ***"
+001940         move "NEG1" to REJ-REASON-CODE
+001950         move "Negative input, square root not defined" to
+001960             REJ-REASON-TEXT
+001970         perform WRITE-REJECT-RECORD
+001980         add 1 to WS-BATCH-REJECT-COUNT
+001990     else
+002000         add 1 to WS-VALID-COUNT
+002010         perform SQRT-NUM
+002020         perform CHECK-PERFECT-SQUARE
+002030         display WS-num " -> " WS-result
+002040         if NOT-PERFECT-SQUARE
+002050             add 1 to WS-EXCEPTION-COUNT
+002060             display "     *** EXCEPTION - not a perfect "
+002070                 "square ***"
+002080         end-if
+002090     end-if
+002100     divide WS-NUMBER-COUNT by WS-CKPT-INTERVAL
+002110         giving WS-CKPT-QUOTIENT remainder WS-CKPT-REMAINDER
+002120     if WS-CKPT-REMAINDER = 0
+002130         perform WRITE-CHECKPOINT
+002140     end-if
+002150     perform READ-SQRT-TRANSACTION.
+
+002160 LOAD-CHECKPOINT.
+002170     move zeroes to WS-RESTART-COUNT
+002180     open input SQRT-CHECKPOINT-FILE
+002190     if CKPT-OK
+002200         read SQRT-CHECKPOINT-FILE
+002210             at end move zeroes to CK-NUMBER-COUNT CK-VALID-COUNT
+002220                 CK-EXCEPTION-COUNT CK-REJECT-COUNT
+002230         end-read
+002240         move CK-NUMBER-COUNT to WS-RESTART-COUNT
+002250         move CK-VALID-COUNT to WS-VALID-COUNT
+002260         move CK-EXCEPTION-COUNT to WS-EXCEPTION-COUNT
+002270         move CK-REJECT-COUNT to WS-BATCH-REJECT-COUNT
+002280         close SQRT-CHECKPOINT-FILE
+002290     end-if.
+
+002300 WRITE-CHECKPOINT.
+002310     open output SQRT-CHECKPOINT-FILE
+002320     move WS-NUMBER-COUNT to CK-NUMBER-COUNT
+002330     move WS-VALID-COUNT to CK-VALID-COUNT
+002340     move WS-EXCEPTION-COUNT to CK-EXCEPTION-COUNT
+002350     move WS-BATCH-REJECT-COUNT to CK-REJECT-COUNT
+002360     write CHECKPOINT-RECORD
+002370     close SQRT-CHECKPOINT-FILE.
+
+002380 CLEAR-CHECKPOINT.
+002390     open output SQRT-CHECKPOINT-FILE
+002400     move zeroes to CK-NUMBER-COUNT
+002410     move zeroes to CK-VALID-COUNT
+002420     move zeroes to CK-EXCEPTION-COUNT
+002430     move zeroes to CK-REJECT-COUNT
+002440     write CHECKPOINT-RECORD
+002450     close SQRT-CHECKPOINT-FILE.
