@@ -1,29 +1,211 @@
 010000 identification division.
 011000 program-id. findLargestNumber.
+011100 author. GENERAL-ACCOUNTING.
+011200 date-written. 2024-03-18.
+011300 date-compiled.
+011400*
+011500*****************************************************************
+011600* modification history
+011700*-----------------------------------------------------------------
+011800* date        init description
+011900*-----------------------------------------------------------------
+012000* 2024-03-18   jat  original three-value largest-number display.
+012100* 2026-08-08   gag  now also displays the smallest of the three
+012200*                   values and the median, using a sum-minus-
+012300*                   largest-minus-smallest trick so all three
+012400*                   rankings come out of a single pass.
+012500* 2026-08-08   gag  replaced the three hardcoded fields with an
+012600*                   OCCURS table so the operator can rank any
+012700*                   number of values (up to WS-MAX-NUMBERS), not
+012800*                   just exactly three.  Ranking is now done with
+012900*                   a bubble sort and the median is taken from
+013000*                   the middle of the sorted table.
+013010* 2026-08-08   gag  now checks the top and bottom of the sorted
+013020*                   table for a tie and displays an explicit
+013030*                   "TIE" indication instead of silently reporting
+013040*                   one of the tied values as if it were unique.
+013050* 2026-08-08   gag  added a batch mode driven off a NUMTRAN
+013060*                   transaction file of group-id/value pairs -- one
+013070*                   ranking (largest, median, smallest, and any
+013080*                   ties) is now reported per group instead of the
+013090*                   operator keying values one at a time.
+013091* 2026-08-09   gag  SORT-NUMBERS no longer adds 1 back onto
+013092*                   WS-NUMBER-COUNT after the sort -- that undid
+013093*                   the SUBTRACT ... GIVING above it and inflated
+013094*                   the count by one on every call, throwing off
+013095*                   the largest/median/tie logic.  ACCEPT-NUMBER
+013096*                   now displays WS-DISPLAY-IDX instead of the
+013097*                   WS-NUMBER-IDX index-name so the prompt shows a
+013098*                   plain "1", "2", etc. instead of raw index data.
+013100*****************************************************************
+
+014000 environment division.
+014100 input-output section.
+014200 file-control.
+014300     select NUMBER-TRAN-FILE assign to "NUMTRAN"
+014400         organization is sequential
+014500         file status is WS-TRAN-STATUS.
 
 020000 data division.
+020100 file section.
+020200 fd  NUMBER-TRAN-FILE.
+020300 01  NUMBER-TRAN-RECORD.
+020400     05 NT-GROUP-ID          PIC 9(04).
+020500     05 NT-VALUE             PIC 9(03).
+
 021000 working-storage section.
-021100 01 WS-NUMBER1 PIC 9(3).
-021200 01 WS-NUMBER2 PIC 9(3).
-021300 01 WS-NUMBER3 PIC 9(3).
+021100 01 WS-MAX-NUMBERS       PIC 9(2) VALUE 20.
+021200 01 WS-NUMBER-COUNT      PIC 9(2) VALUE ZEROES.
+021300 01 WS-NUMBER-TABLE.
+021400     05 WS-NUMBER-ENTRY  PIC 9(3) OCCURS 20 TIMES
+021500                         INDEXED BY WS-NUMBER-IDX.
+021600*
+021610 01 WS-DISPLAY-IDX       PIC 9(2).
+021700 01 WS-LARGEST           PIC 9(3).
+021800 01 WS-SMALLEST          PIC 9(3).
+021900 01 WS-MEDIAN            PIC 9(3)V9(1).
+022000*
+022100 01 WS-SORT-I            PIC 9(2).
+022200 01 WS-SORT-LIMIT        PIC 9(2).
+022300 01 WS-SORT-TEMP         PIC 9(3).
+022400 01 WS-MID-LOW           PIC 9(2).
+022500 01 WS-MID-HIGH          PIC 9(2).
+022600 01 WS-MEDIAN-SUM        PIC 9(4).
+022700 01 WS-TIE-LARGEST-SWITCH PIC X(01) VALUE "N".
+022710     88 TIE-FOR-LARGEST   VALUE "Y".
+022720     88 NO-TIE-FOR-LARGEST VALUE "N".
+022730 01 WS-TIE-SMALLEST-SWITCH PIC X(01) VALUE "N".
+022740     88 TIE-FOR-SMALLEST  VALUE "Y".
+022750     88 NO-TIE-FOR-SMALLEST VALUE "N".
+022760*
+022770 01 WS-RUN-MODE            PIC X(01).
+022780     88 SINGLE-MODE        VALUE "S" "s".
+022790     88 BATCH-MODE         VALUE "B" "b".
+022800 01 WS-TRAN-STATUS         PIC X(02).
+022810     88 TRAN-OK            VALUE "00".
+022820 01 WS-TRAN-EOF-SWITCH     PIC X(01) VALUE "N".
+022830     88 TRAN-EOF           VALUE "Y".
+022840 01 WS-GROUP-ID            PIC 9(04) VALUE ZEROES.
 
 030000 procedure division.
 031000 PRG-BEGIN.
-031100 display "Enter first number:".
-031150 accept WS-NUMBER1.
-031200 display "Enter second number:".
-031250 accept WS-NUMBER2.
-031300 display "Enter third number:".
-031350 accept WS-NUMBER3.
-031400 if WS-NUMBER1 > WS-NUMBER2
-031410     if WS-NUMBER1 > WS-NUMBER3
-031415     display WS-NUMBER1
-031420     else
-031424     display WS-NUMBER3
-031450 else 
-031451     if WS-NUMBER2 > WS-NUMBER3
-031452     display WS-NUMBER2
-031453     else 
-031454     display WS-NUMBER3
-031499 end-if
-031500 stop run.
\ No newline at end of file
+031010     display "Enter mode - S (single) or B (batch):"
+031020     accept WS-RUN-MODE
+031030     if BATCH-MODE
+031040         perform BATCH-RANK-JOB
+031045     else
+031050         perform ACCEPT-NUMBER-COUNT
+031060             until WS-NUMBER-COUNT > 0
+031070                 and WS-NUMBER-COUNT NOT > WS-MAX-NUMBERS
+031130         perform ACCEPT-NUMBER
+031140             varying WS-NUMBER-IDX from 1 by 1
+031150             until WS-NUMBER-IDX > WS-NUMBER-COUNT
+031360         perform RANK-CURRENT-GROUP
+031500     end-if
+031505     stop run.
+
+031510 ACCEPT-NUMBER-COUNT.
+031520     display "How many numbers to rank (max " WS-MAX-NUMBERS
+031530         ")?"
+031540     accept WS-NUMBER-COUNT
+031550     if WS-NUMBER-COUNT = 0 or WS-NUMBER-COUNT > WS-MAX-NUMBERS
+031560         display "Count must be 1 thru " WS-MAX-NUMBERS
+031570             " -- re-enter"
+031580     end-if.
+
+031600 ACCEPT-NUMBER.
+031605     set WS-DISPLAY-IDX to WS-NUMBER-IDX
+031610     display "Enter number " WS-DISPLAY-IDX ":"
+031620     accept WS-NUMBER-ENTRY (WS-NUMBER-IDX).
+
+031650 RANK-CURRENT-GROUP.
+031655     perform SORT-NUMBERS
+031660     perform FIND-MEDIAN
+031665     move WS-NUMBER-ENTRY (1) to WS-SMALLEST
+031670     move WS-NUMBER-ENTRY (WS-NUMBER-COUNT) to WS-LARGEST
+031675     perform CHECK-FOR-TIES
+031680     display "Largest  : " WS-LARGEST
+031685     if TIE-FOR-LARGEST
+031690         display "           *** TIE for largest value ***"
+031695     end-if
+031700     display "Median   : " WS-MEDIAN
+031705     display "Smallest : " WS-SMALLEST
+031710     if TIE-FOR-SMALLEST
+031715         display "           *** TIE for smallest value ***"
+031720     end-if.
+
+031730 BATCH-RANK-JOB.
+031735     move zeroes to WS-NUMBER-COUNT
+031740     move zeroes to WS-GROUP-ID
+031745     open input NUMBER-TRAN-FILE
+031750     perform READ-NUMBER-TRAN
+031755     perform PROCESS-NUMBER-TRAN until TRAN-EOF
+031760     if WS-NUMBER-COUNT > 0
+031765         display "Group " WS-GROUP-ID ":"
+031770         perform RANK-CURRENT-GROUP
+031775     end-if
+031780     close NUMBER-TRAN-FILE.
+
+031785 READ-NUMBER-TRAN.
+031790     read NUMBER-TRAN-FILE
+031795         at end set TRAN-EOF to true
+031800     end-read.
+
+031805 PROCESS-NUMBER-TRAN.
+031810     if WS-NUMBER-COUNT > 0 and NT-GROUP-ID NOT = WS-GROUP-ID
+031815         display "Group " WS-GROUP-ID ":"
+031820         perform RANK-CURRENT-GROUP
+031825         move zeroes to WS-NUMBER-COUNT
+031830     end-if
+031835     move NT-GROUP-ID to WS-GROUP-ID
+031840     if WS-NUMBER-COUNT < WS-MAX-NUMBERS
+031845         add 1 to WS-NUMBER-COUNT
+031850         set WS-NUMBER-IDX to WS-NUMBER-COUNT
+031855         move NT-VALUE to WS-NUMBER-ENTRY (WS-NUMBER-IDX)
+031860     else
+031865         display "*** Group " WS-GROUP-ID
+031870             " exceeds max, extra value dropped ***"
+031875     end-if
+031880     perform READ-NUMBER-TRAN.
+
+032000 SORT-NUMBERS.
+032100     subtract 1 from WS-NUMBER-COUNT giving WS-SORT-LIMIT
+032200     perform SORT-PASS
+032300         varying WS-SORT-I from 1 by 1
+032400         until WS-SORT-I > WS-SORT-LIMIT.
+
+033000 SORT-PASS.
+033100     perform SORT-COMPARE
+033200         varying WS-NUMBER-IDX from 1 by 1
+033300         until WS-NUMBER-IDX > WS-SORT-LIMIT.
+
+034000 SORT-COMPARE.
+034100     if WS-NUMBER-ENTRY (WS-NUMBER-IDX) >
+034110         WS-NUMBER-ENTRY (WS-NUMBER-IDX + 1)
+034200         move WS-NUMBER-ENTRY (WS-NUMBER-IDX) to WS-SORT-TEMP
+034300         move WS-NUMBER-ENTRY (WS-NUMBER-IDX + 1)
+034310             to WS-NUMBER-ENTRY (WS-NUMBER-IDX)
+034400         move WS-SORT-TEMP
+034410             to WS-NUMBER-ENTRY (WS-NUMBER-IDX + 1)
+034500     end-if.
+
+035000 FIND-MEDIAN.
+035100     compute WS-MID-LOW = (WS-NUMBER-COUNT + 1) / 2
+035200     compute WS-MID-HIGH = (WS-NUMBER-COUNT + 2) / 2
+035300     move WS-NUMBER-ENTRY (WS-MID-LOW) to WS-SORT-TEMP
+035310     compute WS-MEDIAN-SUM =
+035320         WS-SORT-TEMP + WS-NUMBER-ENTRY (WS-MID-HIGH)
+035400     divide WS-MEDIAN-SUM by 2 giving WS-MEDIAN.
+
+036000 CHECK-FOR-TIES.
+036100     set NO-TIE-FOR-LARGEST to true
+036200     set NO-TIE-FOR-SMALLEST to true
+036300     if WS-NUMBER-COUNT > 1
+036400         if WS-NUMBER-ENTRY (WS-NUMBER-COUNT) =
+036410             WS-NUMBER-ENTRY (WS-NUMBER-COUNT - 1)
+036420             set TIE-FOR-LARGEST to true
+036430         end-if
+036440         if WS-NUMBER-ENTRY (1) = WS-NUMBER-ENTRY (2)
+036450             set TIE-FOR-SMALLEST to true
+036460         end-if
+036470     end-if.
