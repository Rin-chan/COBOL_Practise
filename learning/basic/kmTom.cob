@@ -1,13 +1,199 @@
-010000 identification division.
-011000 program-id. kmTom.
-
-020000 data division.
-021000 working-storage section.
-021100 01 WS-DATA PIC 9(3) value 100.
-
-030000 procedure division.
-031000 PRG-BEGIN.
-031100 display "km: " WS-DATA.
-031200 multiply WS-DATA by 0.621371 giving WS-DATA.
-031300 display "m: " WS-DATA.
-031400 stop run.
\ No newline at end of file
+000010 identification division.
+000020 program-id. kmTom.
+000030 author. GENERAL-ACCOUNTING.
+000040 date-written. 2024-03-02.
+000050 date-compiled.
+000060*
+000070*****************************************************************
+000080* modification history
+000090*-----------------------------------------------------------------
+000100* date        init description
+000110*-----------------------------------------------------------------
+000120* 2024-03-02   jat  original single hardcoded km-to-miles
+000130*                   conversion (WS-DATA fixed at 100).
+000140* 2026-08-08   gag  now ACCEPTs the distance from the operator
+000150*                   instead of a hardcoded value, widened the
+000160*                   working fields to keep decimal precision, and
+000170*                   added a reverse miles-to-km mode using the
+000180*                   inverse of the existing factor.
+000190* 2026-08-08   gag  added a batch mode that reads a file of
+000200*                   distances and converts each one in the
+000210*                   selected direction.
+000220* 2026-08-08   gag  grown into a small unit-conversion subsystem
+000230*                   -- distance and weight are now driven off a
+000240*                   shared conversion-factor table, and a
+000250*                   temperature type applies the same Celsius/
+000260*                   Fahrenheit formulas cTof uses, so one program
+000270*                   now handles all three conversion families.
+000275* 2026-08-09   gag  correction -- the note above should not have
+000276*                   said the temperature type calls cTof.  cTof is
+000277*                   a self-contained interactive/batch program with
+000278*                   no LINKAGE SECTION to pass a value and direction
+000279*                   through, so CONVERT-TEMPERATURE keeps its own
+000280*                   inline copy of the formula rather than calling it.
+000282* 2026-08-09   gag  CONVERT-VALUE now rejects a conversion type that
+000283*                   doesn't match D, W, or T instead of falling
+000284*                   through LOOKUP-FACTOR with WS-FACTOR-FOUND-
+000285*                   SWITCH still "N" and converting anyway against
+000286*                   whatever factor was left over from the last
+000287*                   record.  Batch mode counts and reports rejected
+000288*                   records separately instead of posting them.
+000289*****************************************************************
+
+000290 environment division.
+000300 input-output section.
+000310 file-control.
+000320     select UNIT-CONVERSION-FILE assign to "UCTRAN"
+000330         organization is sequential
+000340         file status is WS-TRAN-STATUS.
+
+000350 data division.
+000360 file section.
+000370 fd  UNIT-CONVERSION-FILE.
+000380 01  UNIT-CONVERSION-RECORD.
+000390     05 UC-TYPE               PIC X(01).
+000400     05 UC-DIRECTION          PIC X(01).
+000410     05 UC-DATA               PIC S9(05)V9(02).
+
+000420 working-storage section.
+000430 01 WS-DATA PIC S9(05)V9(02).
+000440 01 WS-RESULT PIC S9(05)V9(02).
+000450*
+000460 01 WS-FACTOR-TABLE.
+000470     05 WS-FACTOR-ENTRY OCCURS 2 TIMES INDEXED BY WS-FACTOR-IDX.
+000480         10 WS-FACTOR-CODE     PIC X(01).
+000490         10 WS-FACTOR-FORWARD  PIC 9(01)V9(06).
+000500         10 WS-FACTOR-REVERSE  PIC 9(01)V9(06).
+000510 01 WS-FORWARD-FACTOR         PIC 9(01)V9(06).
+000520 01 WS-REVERSE-FACTOR         PIC 9(01)V9(06).
+000530 01 WS-FACTOR-FOUND-SWITCH    PIC X(01) VALUE "N".
+000540     88 FACTOR-FOUND          VALUE "Y".
+000550*
+000560 01 WS-RUN-MODE               PIC X(01).
+000570     88 SINGLE-MODE           VALUE "S" "s".
+000580     88 BATCH-MODE            VALUE "B" "b".
+000590 01 WS-CONVERSION-TYPE        PIC X(01).
+000600     88 TYPE-DISTANCE         VALUE "D" "d".
+000610     88 TYPE-WEIGHT           VALUE "W" "w".
+000620     88 TYPE-TEMPERATURE      VALUE "T" "t".
+000630 01 WS-DIRECTION              PIC X(01).
+000640     88 DIR-FORWARD           VALUE "1".
+000650     88 DIR-REVERSE           VALUE "2".
+000660 01 WS-TRAN-STATUS            PIC X(02).
+000670     88 TRAN-OK               VALUE "00".
+000680 01 WS-TRAN-EOF-SWITCH        PIC X(01) VALUE "N".
+000690     88 TRAN-EOF              VALUE "Y".
+000700 01 WS-CONVERSION-COUNT       PIC 9(05) VALUE ZEROES.
+000705 01 WS-CONVERSION-REJECT-COUNT PIC 9(05) VALUE ZEROES.
+000706 01 WS-CONVERSION-VALID-SWITCH PIC X(01) VALUE "Y".
+000707     88 CONVERSION-VALID       VALUE "Y".
+000708     88 CONVERSION-INVALID     VALUE "N".
+
+000710 procedure division.
+000720 PRG-BEGIN.
+000730     perform INITIALIZE-FACTORS
+000740     display "Enter mode - S (single) or B (batch):"
+000750     accept WS-RUN-MODE
+000760     if BATCH-MODE
+000770         perform BATCH-CONVERT-JOB
+000780     else
+000790         display "Type - D distance  W weight  T temperature:"
+000800         accept WS-CONVERSION-TYPE
+000810         display "Direction - 1 (metric to imperial / C to F) "
+000820             "or 2 (imperial to metric / F to C):"
+000830         accept WS-DIRECTION
+000840         display "Enter value:"
+000850         accept WS-DATA
+000860         perform CONVERT-VALUE
+000870         if CONVERSION-VALID
+000875             display "In  : " WS-DATA
+000880             display "Out : " WS-RESULT
+000885         end-if
+000890     end-if
+000900     stop run.
+
+000910 INITIALIZE-FACTORS.
+000920     move "D" to WS-FACTOR-CODE (1)
+000930     move 0.621371 to WS-FACTOR-FORWARD (1)
+000940     move 1.609344 to WS-FACTOR-REVERSE (1)
+000950     move "W" to WS-FACTOR-CODE (2)
+000960     move 2.204623 to WS-FACTOR-FORWARD (2)
+000970     move 0.453592 to WS-FACTOR-REVERSE (2).
+
+000980 CONVERT-VALUE.
+000985     set CONVERSION-VALID to true
+000990     if TYPE-TEMPERATURE
+001000         perform CONVERT-TEMPERATURE
+001010     else
+001020         perform LOOKUP-FACTOR
+001025         if FACTOR-FOUND
+001030             perform CONVERT-BY-FACTOR
+001032         else
+001034             set CONVERSION-INVALID to true
+001036             move zeroes to WS-RESULT
+001038             display "*** UNKNOWN CONVERSION TYPE '"
+001039                 WS-CONVERSION-TYPE "' - not converted ***"
+001040         end-if
+001045     end-if.
+
+001050 LOOKUP-FACTOR.
+001060     set WS-FACTOR-IDX to 1
+001070     move "N" to WS-FACTOR-FOUND-SWITCH
+001080     perform TEST-FACTOR-ENTRY
+001090         varying WS-FACTOR-IDX from 1 by 1
+001100         until WS-FACTOR-IDX > 2 or FACTOR-FOUND.
+
+001110 TEST-FACTOR-ENTRY.
+001120     if WS-FACTOR-CODE (WS-FACTOR-IDX) = WS-CONVERSION-TYPE
+001130         move WS-FACTOR-FORWARD (WS-FACTOR-IDX)
+001140             to WS-FORWARD-FACTOR
+001150         move WS-FACTOR-REVERSE (WS-FACTOR-IDX)
+001160             to WS-REVERSE-FACTOR
+001170         set FACTOR-FOUND to true
+001180     end-if.
+
+001190 CONVERT-BY-FACTOR.
+001200     if DIR-REVERSE
+001210         multiply WS-DATA by WS-REVERSE-FACTOR giving WS-RESULT
+001220     else
+001230         multiply WS-DATA by WS-FORWARD-FACTOR giving WS-RESULT
+001240     end-if.
+
+001250 CONVERT-TEMPERATURE.
+001260     if DIR-REVERSE
+001270         subtract 32 from WS-DATA giving WS-RESULT
+001280         divide WS-RESULT by 1.8 giving WS-RESULT
+001290     else
+001300         multiply WS-DATA by 1.8 giving WS-RESULT
+001310         add 32 to WS-RESULT
+001320     end-if.
+
+001330 BATCH-CONVERT-JOB.
+001340     move zeroes to WS-CONVERSION-COUNT
+001345     move zeroes to WS-CONVERSION-REJECT-COUNT
+001350     open input UNIT-CONVERSION-FILE
+001360     perform READ-CONVERSION-RECORD
+001370     perform PROCESS-CONVERSION-RECORD until TRAN-EOF
+001380     display "-----------------------------------"
+001390     display "Conversions performed : " WS-CONVERSION-COUNT
+001395     display "Conversions rejected  : " WS-CONVERSION-REJECT-COUNT
+001400     close UNIT-CONVERSION-FILE.
+
+001410 READ-CONVERSION-RECORD.
+001420     read UNIT-CONVERSION-FILE
+001430         at end set TRAN-EOF to true
+001440     end-read.
+
+001450 PROCESS-CONVERSION-RECORD.
+001460     move UC-TYPE to WS-CONVERSION-TYPE
+001470     move UC-DIRECTION to WS-DIRECTION
+001480     move UC-DATA to WS-DATA
+001490     perform CONVERT-VALUE
+001500     if CONVERSION-VALID
+001505         add 1 to WS-CONVERSION-COUNT
+001510         display WS-CONVERSION-TYPE " IN=" WS-DATA
+001520             "  OUT=" WS-RESULT
+001522     else
+001524         add 1 to WS-CONVERSION-REJECT-COUNT
+001526     end-if
+001530     perform READ-CONVERSION-RECORD.
