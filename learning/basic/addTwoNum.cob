@@ -1,21 +1,425 @@
-001000 identification division.
-001100 program-id. addTwoNum.
-
-002000 data division.
-002100 working-storage section.
-002110 01 WS-firstNum PIC 9(2).
-002120 01 WS-secondNum PIC 9(2).
-002130 01 WS-result PIC 9(3).
-
-003000 procedure division.
-003100 BEGIN.
-003110 display "Enter first number".
-003115 accept WS-firstNum.
-003120 display "Enter second number".
-003125 accept WS-secondNum.
-003130 perform ADD-NUM.
-003140 display WS-result.
-003150 stop run.
-
-003200 ADD-NUM.
-003210 add WS-firstNum to WS-secondNum giving WS-result.
\ No newline at end of file
+000010 identification division.
+000020 program-id. addTwoNum.
+000030 author. GENERAL-ACCOUNTING.
+000040 date-written. 2024-02-01.
+000050 date-compiled.
+000060*
+000070*****************************************************************
+000080* modification history
+000090*-----------------------------------------------------------------
+000100* date        init description
+000110*-----------------------------------------------------------------
+000120* 2024-02-01   jat  original single-pair ACCEPT/DISPLAY adder.
+000130* 2026-08-08   gag  added a batch mode that reads pairs from a
+000140*                   transaction file and prints an adding-machine
+000150*                   style report with a running grand total.
+000160* 2026-08-08   gag  added overflow protection -- ADD-NUM now
+000170*                   proves the sum in a wider holding field before
+000180*                   posting it, so a total over 99 -- more than
+000190*                   WS-firstNum/WS-secondNum's PIC 9(2) inputs can
+000191*                   add up to and still fit a single posted field --
+000192*                   is flagged instead of silently truncated.
+000200* 2026-08-08   gag  single mode is now a four-function calculator
+000210*                   (add/sub/mul/div) over the same firstNum and
+000220*                   secondNum, posting each answer to a results
+000230*                   file instead of just DISPLAYing it.
+000240* 2026-08-08   gag  batch mode now checkpoints its running total
+000250*                   every 10 pairs so a large run that dies
+000260*                   midway can restart from the last checkpoint
+000270*                   instead of reprocessing the whole file.
+000280* 2026-08-08   gag  overflow, divide-by-zero, and bad-operation
+000290*                   rejections are now posted to an ADDREJ
+000300*                   suspense file using the shared REJCOM layout
+000310*                   instead of just being displayed and lost.
+000320* 2026-08-08   gag  ends with GOBACK instead of STOP RUN so this
+000330*                   program can now also be CALLed from the
+000340*                   calcMenu driver and hand control back to it.
+000350* 2026-08-08   gag  batch summation now reports a control-total
+000360*                   reconciliation -- pairs posted plus pairs
+000370*                   rejected must tie back to pairs read, so a
+000380*                   run that silently drops a record is caught
+000390*                   immediately instead of days later.
+000400* 2026-08-08   gag  added an "R" reversal mode -- posts a paired
+000410*                   RVSL record backing out an earlier CALC entry,
+000420*                   with a reason, instead of the only fix for a
+000430*                   bad entry being to edit ADDRSLT by hand.
+000440* 2026-08-08   gag  reversal mode now scans ADDRSLT for a matching
+000450*                   POSTED entry before posting the RVSL record --
+000460*                   an entry that can't be located is still posted,
+000470*                   but flagged UNVERIFD instead of REVERSED.
+000475* 2026-08-09   gag  overflow threshold in ADD-NUM lowered from 999
+000476*                   to 99 to make the OVFL rejection path
+000477*                   reachable -- wrong fix, reverted below.  A sum
+000478*                   of 1000 or more was already unreachable off two
+000479*                   PIC 9(2) inputs, but so is anything the posted
+000480*                   WS-result (PIC 9(3), capacity 999) can't hold,
+000481*                   and 100-198 fits WS-result fine.  Checking the
+000482*                   input widths instead of WS-result's actual
+000483*                   capacity rejected every legitimate sum over 99.
+000484* 2026-08-09   gag  restored the ADD-NUM overflow threshold to 999
+000485*                   (matching WS-result's real PIC 9(3) capacity)
+000486*                   and zeroed WS-CALC-RESULT in SINGLE-ADD's bad-
+000487*                   operation branch before WRITE-RESULT-RECORD --
+000488*                   calcMenu.cob calls this program repeatedly
+000489*                   without a CANCEL between calls, so a BADOP
+000490*                   record could otherwise carry a stale result
+000491*                   left over from an earlier successful add.
+000492*****************************************************************
+
+000493 environment division.
+000500 input-output section.
+000510 file-control.
+000520     select ADD-TRANSACTION-FILE assign to "ADDTRAN"
+000530         organization is sequential
+000540         file status is WS-TRAN-STATUS.
+000550     select CALC-RESULTS-FILE assign to "ADDRSLT"
+000560         organization is sequential
+000570         file status is WS-RESULTS-STATUS.
+000580     select ADD-CHECKPOINT-FILE assign to "ADDCKPT"
+000590         organization is sequential
+000600         file status is WS-CKPT-STATUS.
+000610     select ADD-REJECT-FILE assign to "ADDREJ"
+000620         organization is sequential
+000630         file status is WS-REJECT-STATUS.
+
+000640 data division.
+000650 file section.
+000660 fd  ADD-TRANSACTION-FILE.
+000670 01  ADD-TRAN-RECORD.
+000680     05 AT-FIRST-NUM         PIC 9(02).
+000690     05 AT-SECOND-NUM        PIC 9(02).
+
+000700 fd  CALC-RESULTS-FILE.
+000710 01  RESULT-RECORD.
+000720     05 RR-TRAN-TYPE          PIC X(04).
+000730     05 RR-OPERATION          PIC X(01).
+000740     05 RR-FIRST-NUM          PIC 9(02).
+000750     05 RR-SECOND-NUM         PIC 9(02).
+000760     05 RR-RESULT             PIC S9(07)V99.
+000770     05 RR-STATUS             PIC X(08).
+000780     05 RR-REASON             PIC X(30).
+
+000790 fd  ADD-CHECKPOINT-FILE.
+000800 01  CHECKPOINT-RECORD.
+000810     05 CK-PAIR-COUNT         PIC 9(05).
+000820     05 CK-GRAND-TOTAL        PIC 9(07).
+000830     05 CK-POSTED-COUNT       PIC 9(05).
+000840     05 CK-REJECT-COUNT       PIC 9(05).
+
+000850 fd  ADD-REJECT-FILE.
+000860     copy REJCOM.
+
+000870 working-storage section.
+000880 01 WS-firstNum PIC 9(2).
+000890 01 WS-secondNum PIC 9(2).
+000900 01 WS-result PIC 9(3).
+000910*
+000920 01 WS-RUN-MODE               PIC X(01).
+000930     88 SINGLE-MODE           VALUE "S" "s".
+000940     88 BATCH-MODE            VALUE "B" "b".
+000950     88 REVERSAL-MODE         VALUE "R" "r".
+000960 01 WS-REVERSAL-REASON        PIC X(30).
+000970 01 WS-TRAN-STATUS            PIC X(02).
+000980     88 TRAN-OK               VALUE "00".
+000990 01 WS-TRAN-EOF-SWITCH        PIC X(01) VALUE "N".
+001000     88 TRAN-EOF              VALUE "Y".
+001010 01 WS-GRAND-TOTAL            PIC 9(07) VALUE ZEROES.
+001020 01 WS-PAIR-COUNT             PIC 9(05) VALUE ZEROES.
+001030 01 WS-POSTED-COUNT           PIC 9(05) VALUE ZEROES.
+001040 01 WS-BATCH-REJECT-COUNT     PIC 9(05) VALUE ZEROES.
+001050 01 WS-RESULT-CHECK           PIC S9(05) VALUE ZEROES.
+001060 01 WS-OVERFLOW-SWITCH        PIC X(01) VALUE "N".
+001070     88 RESULT-OVERFLOW       VALUE "Y".
+001080     88 RESULT-OK             VALUE "N".
+001090 01 WS-RESULTS-STATUS         PIC X(02).
+001100     88 RESULTS-OK            VALUE "00".
+001110 01 WS-OPERATION              PIC X(01).
+001120     88 OP-ADD                VALUE "1".
+001130     88 OP-SUB                VALUE "2".
+001140     88 OP-MUL                VALUE "3".
+001150     88 OP-DIV                VALUE "4".
+001160 01 WS-CALC-RESULT            PIC S9(07)V99 VALUE ZEROES.
+001170 01 WS-CALC-STATUS            PIC X(08) VALUE SPACES.
+001180 01 WS-DIVISOR-CHECK          PIC 9(02) VALUE ZEROES.
+001190 01 WS-CKPT-STATUS            PIC X(02).
+001200     88 CKPT-OK               VALUE "00".
+001210 01 WS-RESTART-COUNT          PIC 9(05) VALUE ZEROES.
+001220 01 WS-CKPT-INTERVAL          PIC 9(03) VALUE 10.
+001230 01 WS-CKPT-QUOTIENT          PIC 9(05) VALUE ZEROES.
+001240 01 WS-CKPT-REMAINDER         PIC 9(03) VALUE ZEROES.
+001250 01 WS-REJECT-STATUS          PIC X(02).
+001260     88 REJECT-OK             VALUE "00".
+001270 01 WS-REVERSAL-FOUND-SWITCH  PIC X(01) VALUE "N".
+001280     88 REVERSAL-MATCH-FOUND  VALUE "Y".
+001290 01 WS-RESULTS-EOF-SWITCH     PIC X(01) VALUE "N".
+001300     88 RESULTS-EOF           VALUE "Y".
+
+001310 procedure division.
+001320 BEGIN.
+001330     display "Enter mode - S (single), B (batch) or "
+001340         "R (reversal):"
+001350     accept WS-RUN-MODE
+001360     evaluate true
+001370         when BATCH-MODE
+001380             perform BATCH-ADD-JOB
+001390         when REVERSAL-MODE
+001400             perform REVERSE-ENTRY
+001410         when other
+001420             perform SINGLE-ADD
+001430     end-evaluate
+001440     goback.
+
+001450 SINGLE-ADD.
+001460     open extend CALC-RESULTS-FILE
+001470     if not RESULTS-OK
+001480         open output CALC-RESULTS-FILE
+001490     end-if
+001500     open extend ADD-REJECT-FILE
+001510     if not REJECT-OK
+001520         open output ADD-REJECT-FILE
+001530     end-if
+001540 display "Enter first number".
+001550 accept WS-firstNum.
+001560 display "Enter second number".
+001570 accept WS-secondNum.
+001580     display "Select operation - 1 Add 2 Sub 3 Mul 4 Div:"
+001590     accept WS-OPERATION
+001600     evaluate true
+001610         when OP-ADD  perform ADD-NUM
+001620         when OP-SUB  perform SUB-NUM
+001630         when OP-MUL  perform MUL-NUM
+001640         when OP-DIV  perform DIV-NUM
+001650         when other
+001660             display "Invalid operation selected"
+001665             move ZEROES to WS-CALC-RESULT
+001670             move "BADOP" to WS-CALC-STATUS
+001680             move "BADO" to REJ-REASON-CODE
+001690             move "Invalid operation code selected" to
+001700                 REJ-REASON-TEXT
+001710             perform WRITE-REJECT-RECORD
+001720     end-evaluate
+001730     display "Result : " WS-CALC-RESULT " (" WS-CALC-STATUS ")"
+001740     perform WRITE-RESULT-RECORD
+001750     close CALC-RESULTS-FILE
+001760     close ADD-REJECT-FILE.
+
+001770 ADD-NUM.
+001780 set RESULT-OK to true
+001790 compute WS-RESULT-CHECK = WS-firstNum + WS-secondNum
+001800 if WS-RESULT-CHECK > 999
+001810     set RESULT-OVERFLOW to true
+001820     move ZEROES to WS-CALC-RESULT
+001830     move "OVERFLOW" to WS-CALC-STATUS
+001840     display "*** OVERFLOW - result exceeds 999, not posted ***"
+001850     move "OVFL" to REJ-REASON-CODE
+001860     move "Sum exceeds 999, not posted" to REJ-REASON-TEXT
+001870     perform WRITE-REJECT-RECORD
+001880 else
+001890     move WS-RESULT-CHECK to WS-result
+001900     move WS-RESULT-CHECK to WS-CALC-RESULT
+001910     move "POSTED" to WS-CALC-STATUS
+001920 end-if.
+
+001930 SUB-NUM.
+001940     compute WS-CALC-RESULT = WS-firstNum - WS-secondNum
+001950     move "POSTED" to WS-CALC-STATUS.
+
+001960 MUL-NUM.
+001970     compute WS-CALC-RESULT = WS-firstNum * WS-secondNum
+001980     move "POSTED" to WS-CALC-STATUS.
+
+001990 DIV-NUM.
+002000     move WS-secondNum to WS-DIVISOR-CHECK
+002010     if WS-DIVISOR-CHECK = 0
+002020         move ZEROES to WS-CALC-RESULT
+002030         move "DIVZERO" to WS-CALC-STATUS
+002040         display "*** DIVIDE BY ZERO - not posted ***"
+002050         move "DIV0" to REJ-REASON-CODE
+002060         move "Divide by zero, not posted" to REJ-REASON-TEXT
+002070         perform WRITE-REJECT-RECORD
+002080     else
+002090         compute WS-CALC-RESULT =
+002100             WS-firstNum / WS-secondNum
+002110         move "POSTED" to WS-CALC-STATUS
+002120     end-if.
+
+002130 WRITE-RESULT-RECORD.
+002140     move "CALC" to RR-TRAN-TYPE
+002150     move WS-OPERATION to RR-OPERATION
+002160     move WS-firstNum to RR-FIRST-NUM
+002170     move WS-secondNum to RR-SECOND-NUM
+002180     move WS-CALC-RESULT to RR-RESULT
+002190     move WS-CALC-STATUS to RR-STATUS
+002200     move SPACES to RR-REASON
+002210     write RESULT-RECORD.
+
+002220 WRITE-REJECT-RECORD.
+002230     move "ADDTWONUM" to REJ-SOURCE-PROGRAM
+002240     move WS-firstNum to REJ-INPUT-1
+002250     move WS-secondNum to REJ-INPUT-2
+002260     write REJ-SUSPENSE-RECORD.
+
+002270 REVERSE-ENTRY.
+002280     display "Enter operation being reversed - "
+002290         "1 Add 2 Sub 3 Mul 4 Div:"
+002300     accept WS-OPERATION
+002310     display "Enter first number of original entry:"
+002320     accept WS-firstNum
+002330     display "Enter second number of original entry:"
+002340     accept WS-secondNum
+002350     display "Enter result being backed out:"
+002360     accept WS-CALC-RESULT
+002370     display "Enter reason for reversal:"
+002380     accept WS-REVERSAL-REASON
+002390     perform LOCATE-REVERSAL-ENTRY
+002400     if not REVERSAL-MATCH-FOUND
+002410         display "*** WARNING - no matching POSTED entry found, "
+002420             "posting as UNVERIFD ***"
+002430     end-if
+002440     open extend CALC-RESULTS-FILE
+002450     if not RESULTS-OK
+002460         open output CALC-RESULTS-FILE
+002470     end-if
+002480     perform WRITE-REVERSAL-RECORD
+002490     display "Reversal posted for " WS-firstNum " and "
+002500         WS-secondNum
+002510     close CALC-RESULTS-FILE.
+
+002520 WRITE-REVERSAL-RECORD.
+002530     move "RVSL" to RR-TRAN-TYPE
+002540     move WS-OPERATION to RR-OPERATION
+002550     move WS-firstNum to RR-FIRST-NUM
+002560     move WS-secondNum to RR-SECOND-NUM
+002570     compute RR-RESULT = ZEROES - WS-CALC-RESULT
+002580     if REVERSAL-MATCH-FOUND
+002590         move "REVERSED" to RR-STATUS
+002600     else
+002610         move "UNVERIFD" to RR-STATUS
+002620     end-if
+002630     move WS-REVERSAL-REASON to RR-REASON
+002640     write RESULT-RECORD.
+
+002650 LOCATE-REVERSAL-ENTRY.
+002660     move "N" to WS-REVERSAL-FOUND-SWITCH
+002670     move "N" to WS-RESULTS-EOF-SWITCH
+002680     open input CALC-RESULTS-FILE
+002690     if RESULTS-OK
+002700         perform READ-CALC-RESULT-FOR-REVERSAL
+002710         perform SEARCH-CALC-RESULT-FOR-REVERSAL
+002720             until RESULTS-EOF or REVERSAL-MATCH-FOUND
+002730         close CALC-RESULTS-FILE
+002740     end-if.
+
+002750 READ-CALC-RESULT-FOR-REVERSAL.
+002760     read CALC-RESULTS-FILE
+002770         at end set RESULTS-EOF to true
+002780     end-read.
+
+002790 SEARCH-CALC-RESULT-FOR-REVERSAL.
+002800     if RR-TRAN-TYPE = "CALC"
+002810         and RR-OPERATION = WS-OPERATION
+002820         and RR-FIRST-NUM = WS-firstNum
+002830         and RR-SECOND-NUM = WS-secondNum
+002840         and RR-RESULT = WS-CALC-RESULT
+002850         and RR-STATUS = "POSTED"
+002860         set REVERSAL-MATCH-FOUND to true
+002870     end-if
+002880     if not REVERSAL-MATCH-FOUND
+002890         perform READ-CALC-RESULT-FOR-REVERSAL
+002900     end-if.
+
+002910 BATCH-ADD-JOB.
+002920     move "N" to WS-TRAN-EOF-SWITCH
+002930     move zeroes to WS-GRAND-TOTAL
+002940     move zeroes to WS-PAIR-COUNT
+002950     move zeroes to WS-POSTED-COUNT
+002960     move zeroes to WS-BATCH-REJECT-COUNT
+002970     perform LOAD-CHECKPOINT
+002980     open extend ADD-REJECT-FILE
+002990     if not REJECT-OK
+003000         open output ADD-REJECT-FILE
+003010     end-if
+003020     open input ADD-TRANSACTION-FILE
+003030     perform READ-ADD-TRANSACTION
+003040     if WS-RESTART-COUNT > 0
+003050         display "Resuming after " WS-RESTART-COUNT
+003060             " previously committed pairs"
+003070         perform SKIP-COMMITTED-TRANSACTION
+003080             until WS-PAIR-COUNT = WS-RESTART-COUNT or TRAN-EOF
+003090     end-if
+003100     perform PROCESS-ADD-TRANSACTION until TRAN-EOF
+003110     display "-----------------------------------"
+003120     display "Pairs processed : " WS-PAIR-COUNT
+003130     display "Grand total     : " WS-GRAND-TOTAL
+003140     display "Pairs posted    : " WS-POSTED-COUNT
+003150     display "Pairs rejected  : " WS-BATCH-REJECT-COUNT
+003160     if WS-PAIR-COUNT = WS-POSTED-COUNT + WS-BATCH-REJECT-COUNT
+003170         display "Control total   : TIES OUT"
+003180     else
+003190         display "Control total   : *** OUT OF BALANCE ***"
+003200     end-if
+003210     perform CLEAR-CHECKPOINT
+003220     close ADD-TRANSACTION-FILE
+003230     close ADD-REJECT-FILE.
+
+003240 READ-ADD-TRANSACTION.
+003250     read ADD-TRANSACTION-FILE
+003260         at end set TRAN-EOF to true
+003270     end-read.
+
+003280 SKIP-COMMITTED-TRANSACTION.
+003290     add 1 to WS-PAIR-COUNT
+003300     perform READ-ADD-TRANSACTION.
+
+003310 PROCESS-ADD-TRANSACTION.
+003320     move AT-FIRST-NUM to WS-firstNum
+003330     move AT-SECOND-NUM to WS-secondNum
+003340     perform ADD-NUM
+003350     add 1 to WS-PAIR-COUNT
+003360     if RESULT-OK
+003370         add WS-result to WS-GRAND-TOTAL
+003380         add 1 to WS-POSTED-COUNT
+003390         display WS-firstNum " + " WS-secondNum " = " WS-result
+003400     else
+003410         add 1 to WS-BATCH-REJECT-COUNT
+003420         display WS-firstNum " + " WS-secondNum " = OVERFLOW"
+003430     end-if
+003440     divide WS-PAIR-COUNT by WS-CKPT-INTERVAL
+003450         giving WS-CKPT-QUOTIENT remainder WS-CKPT-REMAINDER
+003460     if WS-CKPT-REMAINDER = 0
+003470         perform WRITE-CHECKPOINT
+003480     end-if
+003490     perform READ-ADD-TRANSACTION.
+
+003500 LOAD-CHECKPOINT.
+003510     move zeroes to WS-RESTART-COUNT
+003520     open input ADD-CHECKPOINT-FILE
+003530     if CKPT-OK
+003540         read ADD-CHECKPOINT-FILE
+003550             at end move zeroes to CK-PAIR-COUNT CK-GRAND-TOTAL
+003560                 CK-POSTED-COUNT CK-REJECT-COUNT
+003570         end-read
+003580         move CK-PAIR-COUNT to WS-RESTART-COUNT
+003590         move CK-GRAND-TOTAL to WS-GRAND-TOTAL
+003600         move CK-POSTED-COUNT to WS-POSTED-COUNT
+003610         move CK-REJECT-COUNT to WS-BATCH-REJECT-COUNT
+003620         close ADD-CHECKPOINT-FILE
+003630     end-if.
+
+003640 WRITE-CHECKPOINT.
+003650     open output ADD-CHECKPOINT-FILE
+003660     move WS-PAIR-COUNT to CK-PAIR-COUNT
+003670     move WS-GRAND-TOTAL to CK-GRAND-TOTAL
+003680     move WS-POSTED-COUNT to CK-POSTED-COUNT
+003690     move WS-BATCH-REJECT-COUNT to CK-REJECT-COUNT
+003700     write CHECKPOINT-RECORD
+003710     close ADD-CHECKPOINT-FILE.
+
+003720 CLEAR-CHECKPOINT.
+003730     open output ADD-CHECKPOINT-FILE
+003740     move zeroes to CK-PAIR-COUNT
+003750     move zeroes to CK-GRAND-TOTAL
+003760     move zeroes to CK-POSTED-COUNT
+003770     move zeroes to CK-REJECT-COUNT
+003780     write CHECKPOINT-RECORD
+003790     close ADD-CHECKPOINT-FILE.
