@@ -1,18 +1,119 @@
 010000 identification division.
 011000 program-id. swapVariable.
+011100 author. GENERAL-ACCOUNTING.
+011200 date-written. 2024-03-22.
+011300 date-compiled.
+011400*
+011500*****************************************************************
+011600* modification history
+011700*-----------------------------------------------------------------
+011800* date        init description
+011900*-----------------------------------------------------------------
+012000* 2024-03-22   jat  original hardcoded "Hi"/"No" alpha swap.
+012100* 2026-08-08   gag  WS-A and WS-B are now ACCEPTed from the
+012200*                   operator instead of hardcoded, and added a
+012300*                   numeric swap variant (WS-NUM-A/WS-NUM-B) using
+012400*                   the same temp-holder technique for callers who
+012500*                   need to swap numeric fields instead of text.
+012600* 2026-08-08   gag  added a batch mode that reads pairs of numeric
+012700*                   values from a transaction file, swaps each
+012800*                   pair, and prints a before/after audit report
+012900*                   for bulk field-correction runs.
+013000*****************************************************************
+
+013500 environment division.
+013600 input-output section.
+013700 file-control.
+013800     select SWAP-TRANSACTION-FILE assign to "SWAPTRAN"
+013900         organization is sequential
+014000         file status is WS-TRAN-STATUS.
 
 020000 data division.
+020100 file section.
+020200 fd  SWAP-TRANSACTION-FILE.
+020300 01  SWAP-TRAN-RECORD.
+020400     05 SW-FIELD-1            PIC S9(05)V9(02).
+020500     05 SW-FIELD-2            PIC S9(05)V9(02).
+
 021000 working-storage section.
-021100 01 WS-A PIC X(2) value "Hi".
-021200 01 WS-B PIC X(2) value "No".
-021300 01 WS-TEMP PIC x(2).
+021100 01 WS-A PIC X(10).
+021200 01 WS-B PIC X(10).
+021300 01 WS-TEMP PIC X(10).
+021400*
+021500 01 WS-NUM-A PIC S9(05)V9(02).
+021600 01 WS-NUM-B PIC S9(05)V9(02).
+021700 01 WS-NUM-TEMP PIC S9(05)V9(02).
+021800*
+021900 01 WS-RUN-MODE               PIC X(01).
+022000     88 SINGLE-MODE           VALUE "S" "s".
+022100     88 BATCH-MODE            VALUE "B" "b".
+022200 01 WS-SWAP-TYPE              PIC X(01).
+022300     88 SWAP-ALPHA            VALUE "A" "a".
+022400     88 SWAP-NUMERIC          VALUE "N" "n".
+022500 01 WS-TRAN-STATUS            PIC X(02).
+022600     88 TRAN-OK               VALUE "00".
+022700 01 WS-TRAN-EOF-SWITCH        PIC X(01) VALUE "N".
+022800     88 TRAN-EOF              VALUE "Y".
+022900 01 WS-PAIR-COUNT             PIC 9(05) VALUE ZEROES.
 
 030000 procedure division.
 031000 PRG-BEGIN.
-031100 display "WS-A value is " WS-A.
-031200 display "WS-B value is " WS-B.
-031300 move WS-A to WS-TEMP.
-031400 move WS-B to WS-A.
-031500 move WS-TEMP to WS-B.
-031600 display "WS-A new value is " WS-A.
-031700 display "WS-B new value is " WS-B.
\ No newline at end of file
+031050     display "Enter mode - S (single) or B (batch):"
+031060     accept WS-RUN-MODE
+031070     if BATCH-MODE
+031080         perform BATCH-SWAP-JOB
+031090     else
+031100         display "Swap type - A (alpha) or N (numeric):"
+031110         accept WS-SWAP-TYPE
+031120         if SWAP-NUMERIC
+031130             display "Enter first value:"
+031140             accept WS-NUM-A
+031150             display "Enter second value:"
+031160             accept WS-NUM-B
+031170             display "Before -  A: " WS-NUM-A "  B: " WS-NUM-B
+031180             perform SWAP-NUMBERS
+031190             display "After  -  A: " WS-NUM-A "  B: " WS-NUM-B
+031200         else
+031210             display "Enter first value:"
+031220             accept WS-A
+031230             display "Enter second value:"
+031240             accept WS-B
+031250             display "Before -  A: " WS-A "  B: " WS-B
+031260             perform SWAP-TEXT
+031270             display "After  -  A: " WS-A "  B: " WS-B
+031280         end-if
+031290     end-if
+031700     stop run.
+
+032000 SWAP-TEXT.
+032100     move WS-A to WS-TEMP
+032200     move WS-B to WS-A
+032300     move WS-TEMP to WS-B.
+
+032400 SWAP-NUMBERS.
+032500     move WS-NUM-A to WS-NUM-TEMP
+032600     move WS-NUM-B to WS-NUM-A
+032700     move WS-NUM-TEMP to WS-NUM-B.
+
+033000 BATCH-SWAP-JOB.
+033100     move zeroes to WS-PAIR-COUNT
+033200     open input SWAP-TRANSACTION-FILE
+033300     perform READ-SWAP-TRANSACTION
+033400     perform PROCESS-SWAP-TRANSACTION until TRAN-EOF
+033500     display "-----------------------------------"
+033600     display "Pairs swapped : " WS-PAIR-COUNT
+033700     close SWAP-TRANSACTION-FILE.
+
+034000 READ-SWAP-TRANSACTION.
+034100     read SWAP-TRANSACTION-FILE
+034200         at end set TRAN-EOF to true
+034300     end-read.
+
+035000 PROCESS-SWAP-TRANSACTION.
+035100     move SW-FIELD-1 to WS-NUM-A
+035200     move SW-FIELD-2 to WS-NUM-B
+035300     add 1 to WS-PAIR-COUNT
+035400     display "BEFORE - 1: " WS-NUM-A "  2: " WS-NUM-B
+035500     perform SWAP-NUMBERS
+035600     display "AFTER  - 1: " WS-NUM-A "  2: " WS-NUM-B
+035700     perform READ-SWAP-TRANSACTION.
