@@ -0,0 +1,81 @@
+000100 identification division.
+000200 program-id. calcMenu.
+000300 author. GENERAL-ACCOUNTING.
+000400 date-written. 2026-08-08.
+000500 date-compiled.
+000600*
+000700*****************************************************************
+000800* modification history
+000900*-----------------------------------------------------------------
+001000* date        init description
+001100*-----------------------------------------------------------------
+001200* 2026-08-08   gag  original -- menu-driven front end that lets
+001300*                   the operator pick which calculation utility
+001400*                   to run (addTwoNum, cTof, findAreaofTri,
+001500*                   findSqrt, quadraticEquation, Multiplier) in
+001600*                   one session instead of having to know and
+001700*                   separately invoke each PROGRAM-ID by name.
+001800*                   Each utility now ends with GOBACK instead of
+001900*                   STOP RUN so control returns here when it
+002000*                   finishes.
+002100*****************************************************************
+
+003000 environment division.
+
+004000 data division.
+004100 working-storage section.
+004200 01 WS-CHOICE                  PIC 9(01) VALUE ZEROES.
+004300     88 CHOICE-ADD-TWO-NUM     VALUE 1.
+004400     88 CHOICE-C-TO-F          VALUE 2.
+004500     88 CHOICE-TRIANGLE-AREA   VALUE 3.
+004600     88 CHOICE-SQUARE-ROOT     VALUE 4.
+004700     88 CHOICE-QUADRATIC       VALUE 5.
+004800     88 CHOICE-MULTIPLIER      VALUE 6.
+004900     88 CHOICE-EXIT            VALUE 9.
+
+005000 procedure division.
+005100 PRG-BEGIN.
+005200     perform MENU-CYCLE until CHOICE-EXIT
+005300     display "Ending calculation menu session."
+005400     stop run.
+
+006000 MENU-CYCLE.
+006100     perform DISPLAY-MENU
+006200     perform ACCEPT-CHOICE
+006300     if not CHOICE-EXIT
+006400         perform PROCESS-CHOICE
+006500     end-if.
+
+007000 DISPLAY-MENU.
+007100     display "-----------------------------------"
+007200     display "Calculation Utilities Menu"
+007300     display "  1  Add/Subtract/Multiply/Divide two numbers"
+007400     display "  2  Celsius/Fahrenheit temperature conversion"
+007500     display "  3  Triangle perimeter and area"
+007600     display "  4  Square root"
+007700     display "  5  Quadratic equation solver"
+007800     display "  6  Multiplication table"
+007900     display "  9  Exit"
+008000     display "-----------------------------------".
+
+009000 ACCEPT-CHOICE.
+009100     display "Enter your choice:"
+009200     accept WS-CHOICE.
+
+010000 PROCESS-CHOICE.
+010100     evaluate true
+010200         when CHOICE-ADD-TWO-NUM
+010300             call "addTwoNum"
+010400         when CHOICE-C-TO-F
+010500             call "cTof"
+010600         when CHOICE-TRIANGLE-AREA
+010700             call "findAreaofTri"
+010800         when CHOICE-SQUARE-ROOT
+010900             call "findSqrt"
+011000         when CHOICE-QUADRATIC
+011100             call "quadraticEquation"
+011200         when CHOICE-MULTIPLIER
+011300             call "Multiplier"
+011400         when other
+011500             display "Invalid choice - please try again."
+011600     end-evaluate.
