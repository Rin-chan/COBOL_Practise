@@ -1,20 +1,102 @@
 010000 identification division.
-011000 program-id. checkPosNeg.
+010100 program-id. checkPosNeg.
+010200 author. GENERAL-ACCOUNTING.
+010300 date-written. 2024-02-22.
+010400 date-compiled.
+010500*
+010600*****************************************************************
+010700* modification history
+010800*-----------------------------------------------------------------
+010900* date        init description
+011000*-----------------------------------------------------------------
+011100* 2024-02-22   jat  original single-value sign check (declared
+011200*                   WS-DATA alphanumeric but compared as if
+011300*                   numeric).
+011400* 2026-08-08   gag  converted WS-DATA to a real signed numeric
+011500*                   picture so the comparison is trustworthy,
+011600*                   and added a batch reconciliation report that
+011700*                   counts positive/negative/zero transactions.
+011800*****************************************************************
+
+012000 environment division.
+012100 input-output section.
+012200 file-control.
+012300     select TRANSACTION-FILE assign to "PNTRAN"
+012400         organization is sequential
+012500         file status is WS-TRAN-STATUS.
 
 020000 data division.
+020100 file section.
+020200 fd  TRANSACTION-FILE.
+020300 01  PN-TRAN-RECORD.
+020400     05 PT-DATA               PIC S9(03).
+
 021000 working-storage section.
-021100 01 WS-DATA PIC X(3).
+021100 01 WS-DATA PIC S9(3).
+021200*
+021300 01 WS-RUN-MODE               PIC X(01).
+021400     88 SINGLE-MODE           VALUE "S" "s".
+021500     88 BATCH-MODE            VALUE "B" "b".
+021600 01 WS-TRAN-STATUS            PIC X(02).
+021700     88 TRAN-OK               VALUE "00".
+021800 01 WS-TRAN-EOF-SWITCH        PIC X(01) VALUE "N".
+021900     88 TRAN-EOF              VALUE "Y".
+022000 01 WS-POSITIVE-COUNT         PIC 9(05) VALUE ZEROES.
+022100 01 WS-NEGATIVE-COUNT         PIC 9(05) VALUE ZEROES.
+022200 01 WS-ZERO-COUNT             PIC 9(05) VALUE ZEROES.
+022300 01 WS-TOTAL-COUNT            PIC 9(05) VALUE ZEROES.
 
 030000 procedure division.
 031000 PRG-BEGIN.
-031100 display "Enter a number:".
-031150 accept WS-DATA.
-031200 if WS-DATA < 0
-031250     display "Negative"
-031300 else
-031310     if WS-DATA > 0
-031315     display "Positive"
-031320     else
-031325     display "0"
-031400 end-if
-031500 stop run.
\ No newline at end of file
+031050     display "Enter mode - S (single) or B (batch):"
+031060     accept WS-RUN-MODE
+031070     if BATCH-MODE
+031080         perform BATCH-RECONCILE-JOB
+031090     else
+031100         display "Enter a number:"
+031150         accept WS-DATA
+031200         if WS-DATA < 0
+031250             display "Negative"
+031300         else
+031310             if WS-DATA > 0
+031315                 display "Positive"
+031320             else
+031325                 display "0"
+031330             end-if
+031400         end-if
+031410     end-if
+031500     stop run.
+
+032000 BATCH-RECONCILE-JOB.
+032100     move zeroes to WS-POSITIVE-COUNT
+032200     move zeroes to WS-NEGATIVE-COUNT
+032300     move zeroes to WS-ZERO-COUNT
+032400     move zeroes to WS-TOTAL-COUNT
+032500     open input TRANSACTION-FILE
+032600     perform READ-PN-TRANSACTION
+032700     perform PROCESS-PN-TRANSACTION until TRAN-EOF
+032800     display "-----------------------------------"
+032900     display "Total      : " WS-TOTAL-COUNT
+033000     display "Positive   : " WS-POSITIVE-COUNT
+033100     display "Negative   : " WS-NEGATIVE-COUNT
+033200     display "Zero       : " WS-ZERO-COUNT
+033300     close TRANSACTION-FILE.
+
+034000 READ-PN-TRANSACTION.
+034100     read TRANSACTION-FILE
+034200         at end set TRAN-EOF to true
+034300     end-read.
+
+035000 PROCESS-PN-TRANSACTION.
+035100     move PT-DATA to WS-DATA
+035200     add 1 to WS-TOTAL-COUNT
+035300     if WS-DATA < 0
+035400         add 1 to WS-NEGATIVE-COUNT
+035500     else
+035600         if WS-DATA > 0
+035700             add 1 to WS-POSITIVE-COUNT
+035800         else
+035900             add 1 to WS-ZERO-COUNT
+036000         end-if
+036100     end-if
+036200     perform READ-PN-TRANSACTION.
